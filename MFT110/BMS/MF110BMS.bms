@@ -0,0 +1,154 @@
+*&width(80)&height(24)
+       PRINT NOGEN
+MF110BMS DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+MF110BM1 DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(01,25),                                          X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='MF110 - CLAIMS MAINTENANCE'
+CLNMLBL  DFHMDF POS=(02,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CLAIMANT NAME :'
+CLAIMANTNMINP DFHMDF POS=(02,21),                                     X
+               LENGTH=40,                                             X
+               ATTRB=UNPROT
+OPTLBL   DFHMDF POS=(03,05),                                          X
+               LENGTH=41,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='OPT(1=INQ 2=ADD 3=UPD 4=DEL 5=BRW 6=APR):'
+OPTION   DFHMDF POS=(03,47),                                          X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,NUM,IC)
+POLYLBL  DFHMDF POS=(04,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='POLICY NUMBER :'
+POLICYNUMINP DFHMDF POS=(04,21),                                      X
+               LENGTH=9,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICIN='9(9)'
+CLAIMLBL DFHMDF POS=(05,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CLAIM NUMBER  :'
+CLAIMINP DFHMDF POS=(05,21),                                          X
+               LENGTH=10,                                             X
+               ATTRB=UNPROT
+CLDTLBL  DFHMDF POS=(06,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CLAIM DATE    :'
+CLAIMDTINP DFHMDF POS=(06,21),                                        X
+               LENGTH=10,                                             X
+               ATTRB=UNPROT,                                          X
+               PICIN='X(10)'
+PAIDLBL  DFHMDF POS=(07,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='PAID AMOUNT   :'
+PAIDINP  DFHMDF POS=(07,21),                                          X
+               LENGTH=9,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICIN='9(7)V99'
+VALLBL   DFHMDF POS=(08,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CLAIM VALUE   :'
+VALUEINP DFHMDF POS=(08,21),                                          X
+               LENGTH=9,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICIN='9(7)V99'
+CAUSLBL  DFHMDF POS=(09,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CAUSE OF LOSS :'
+CAUSEINP DFHMDF POS=(09,21),                                          X
+               LENGTH=30,                                             X
+               ATTRB=UNPROT
+OBSVLBL  DFHMDF POS=(10,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='OBSERVATIONS  :'
+OBSERVATIONINP DFHMDF POS=(10,21),                                    X
+               LENGTH=50,                                             X
+               ATTRB=UNPROT
+STATLBL  DFHMDF POS=(11,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='STATUS        :'
+STATUSINP DFHMDF POS=(11,21),                                         X
+               LENGTH=10,                                             X
+               ATTRB=UNPROT
+RESVLBL  DFHMDF POS=(12,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='RESERVE       :'
+RESERVEINP DFHMDF POS=(12,21),                                        X
+               LENGTH=9,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICIN='9(9)'
+BRFRLBL  DFHMDF POS=(13,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='BROWSE FROM   :'
+BRFRMDT  DFHMDF POS=(13,21),                                          X
+               LENGTH=10,                                             X
+               ATTRB=UNPROT,                                          X
+               PICIN='X(10)'
+BRTOLBL  DFHMDF POS=(14,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='BROWSE TO     :'
+BRTODT   DFHMDF POS=(14,21),                                          X
+               LENGTH=10,                                             X
+               ATTRB=UNPROT,                                          X
+               PICIN='X(10)'
+LISTHDR  DFHMDF POS=(15,05),                                          X
+               LENGTH=60,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CLAIM NBR  DATE        CAUSE               PAID     VALUE'
+LISTLN01 DFHMDF POS=(16,05),                                          X
+               LENGTH=70,                                             X
+               ATTRB=ASKIP
+LISTLN02 DFHMDF POS=(17,05),                                          X
+               LENGTH=70,                                             X
+               ATTRB=ASKIP
+LISTLN03 DFHMDF POS=(18,05),                                          X
+               LENGTH=70,                                             X
+               ATTRB=ASKIP
+LISTLN04 DFHMDF POS=(19,05),                                          X
+               LENGTH=70,                                             X
+               ATTRB=ASKIP
+LISTLN05 DFHMDF POS=(20,05),                                          X
+               LENGTH=70,                                             X
+               ATTRB=ASKIP
+LISTLN06 DFHMDF POS=(21,05),                                          X
+               LENGTH=70,                                             X
+               ATTRB=ASKIP
+PFKLBL   DFHMDF POS=(22,05),                                          X
+               LENGTH=40,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='PF7=BACKWARD  PF8=FORWARD  PF3=EXIT'
+MESSAGE  DFHMDF POS=(23,05),                                          X
+               LENGTH=60,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               COLOR=RED
+CLADRLBL DFHMDF POS=(24,05),                                          X
+               LENGTH=15,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CLAIMANT ADDR :'
+CLAIMANTADRINP DFHMDF POS=(24,21),                                    X
+               LENGTH=60,                                             X
+               ATTRB=UNPROT
+*
+         DFHMSD TYPE=FINAL
+         END
