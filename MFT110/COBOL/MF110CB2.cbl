@@ -13,6 +13,22 @@
              10 WS-YEAR       PIC X(4).
              10 WS-MONTH      PIC X(2).
              10 WS-DAY        PIC X(2).
+          05 WS-STATUS-CHK    PIC X(10).
+             88 WS-STATUS-VALID VALUES 'OPEN      ' 'PENDING   '
+                                        'APPROVED  ' 'PAID      '
+                                        'CLOSED    ' 'REOPENED  '
+                                        SPACES.
+          05 WS-CAUSE-CHK     PIC X(30).
+             88 WS-CAUSE-VALID VALUES 'COLLISION' 'FIRE' 'THEFT'
+                                       'VANDALISM' 'FLOOD' 'WEATHER'
+                                       'LIABILITY' 'OTHER'.
+       01 WS-DUP-COUNT PIC S9(9) COMP VALUE ZERO.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
        LINKAGE SECTION.
           COPY MF110BMS.
        01 WS-FLAG PIC X(01) VALUE SPACES.
@@ -39,7 +55,11 @@
               END-IF
            END-IF
            ELSE
-           IF OPTIONI = '2'
+           IF OPTIONI = '2' OR OPTIONI = '3'
+                 IF POLICYNUMINPI = 0 OR POLICYNUMINPI IS NOT NUMERIC
+                    MOVE 'POLICY NUMBER IS NOT VALID' TO MESSAGEO
+                    MOVE 'Y' TO WS-FLAG
+                 END-IF
                  MOVE claimdtinpI(1:4) to WS-YEAR
                  MOVE claimdtinpI(6:2) to WS-MONTH
                  MOVE claimdtinpI(8:2) to WS-DAY
@@ -52,9 +72,87 @@
                     MOVE 'PAID AMT SHOULD BE <= TOTAL' TO MESSAGEO
                     MOVE 'Y' TO WS-FLAG
                  END-IF
+                 MOVE STATUSINPI TO WS-STATUS-CHK
+                 IF NOT WS-STATUS-VALID
+                    MOVE 'INVALID CLAIM STATUS' TO MESSAGEO
+                    MOVE 'Y' TO WS-FLAG
+                 END-IF
+                 MOVE CAUSEINPI TO WS-CAUSE-CHK
+                 IF NOT WS-CAUSE-VALID
+                    MOVE 'INVALID CAUSE OF LOSS CODE' TO MESSAGEO
+                    MOVE 'Y' TO WS-FLAG
+                 END-IF
+                 IF OPTIONI = '2'
+                    MOVE CLAIMANTNMINPI TO CLAIMANT-NAME OF CLAIMS
+                    MOVE claimdtinpI    TO CLAIMDATE OF CLAIMS
+                    MOVE CAUSEINPI      TO CAUSE OF CLAIMS
+                    EXEC SQL
+                       SELECT COUNT(*)
+                         INTO :WS-DUP-COUNT
+                         FROM MFTR110.CLAIMS
+                        WHERE CLAIMANTNAME = :CLAIMS.CLAIMANT-NAME
+                          AND CLAIMDATE    = :CLAIMS.CLAIMDATE
+                          AND CAUSE        = :CLAIMS.CAUSE
+                    END-EXEC
+                    IF WS-DUP-COUNT > 0
+                       MOVE 'LIKELY DUPLICATE CLAIM - VERIFY BEFORE '
+                          & 'ADDING' TO MESSAGEO
+                       IF WS-FLAG NOT = 'Y'
+                          MOVE 'W' TO WS-FLAG
+                       END-IF
+                    END-IF
+                 END-IF
+                 IF OPTIONI = '3'
+                    IF claiminpI = 0
+                       MOVE 'CLAIM NUMBER IS NOT VALID' TO MESSAGEO
+                       MOVE 'Y' TO WS-FLAG
+                    ELSE
+                       IF claiminpI IS NOT NUMERIC
+                          MOVE 'PLEASE ENTER NUMERIC VALUES' TO MESSAGEO
+                          MOVE 'Y' TO WS-FLAG
+                       END-IF
+                    END-IF
+                 END-IF
+              ELSE
+              IF OPTIONI = '4'
+                 IF claiminpI = 0
+                    MOVE 'CLAIM NUMBER IS NOT VALID' TO MESSAGEO
+                    MOVE 'Y' TO WS-FLAG
+                 ELSE
+                    IF claiminpI IS NOT NUMERIC
+                       MOVE 'PLEASE ENTER NUMERIC VALUES' TO MESSAGEO
+                       MOVE 'Y' TO WS-FLAG
+                    END-IF
+                 END-IF
+              ELSE
+              IF OPTIONI = '5'
+                 IF BRFRMDTI = SPACES OR BRTODTI = SPACES
+                    MOVE 'ENTER BOTH BROWSE DATES' TO MESSAGEO
+                    MOVE 'Y' TO WS-FLAG
+                 ELSE
+                    IF BRFRMDTI > BRTODTI
+                       MOVE 'FROM DATE MUST NOT EXCEED TO DATE'
+                            TO MESSAGEO
+                       MOVE 'Y' TO WS-FLAG
+                    END-IF
+                 END-IF
+              ELSE
+              IF OPTIONI = '6'
+                 IF claiminpI = 0
+                    MOVE 'CLAIM NUMBER IS NOT VALID' TO MESSAGEO
+                    MOVE 'Y' TO WS-FLAG
+                 ELSE
+                    IF claiminpI IS NOT NUMERIC
+                       MOVE 'PLEASE ENTER NUMERIC VALUES' TO MESSAGEO
+                       MOVE 'Y' TO WS-FLAG
+                    END-IF
+                 END-IF
               ELSE
                     MOVE 'ENTER THE CORRECT OPTION' TO MESSAGEO
                     MOVE 'Y' TO WS-FLAG
               END-IF
+              END-IF
+              END-IF
+              END-IF
            END-IF.
 
