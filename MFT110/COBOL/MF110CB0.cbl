@@ -6,17 +6,43 @@
        01 WS-FLAG PIC X(01) VALUE SPACES.
           88 FLAG-YES       VALUE 'Y'.
           88 FLAG-NO        VALUE 'N'.
+          88 FLAG-WARN      VALUE 'W'.
+       01 WS-USERID PIC X(08) VALUE SPACES.
           COPY MF110BMS.
+          COPY MF110CA REPLACING MF110CA BY WS-COMMAREA.
+       LINKAGE SECTION.
+          COPY MF110CA REPLACING MF110CA BY DFHCOMMAREA.
        PROCEDURE DIVISION.
        A000-MAIN-PARA.
-            PERFORM 100-INITIALIZATION.
-            PERFORM 200-SEND-MAP.
-            PERFORM 300-RECEIVE-MAP.
-            PERFORM 400-VALIDATE-FILEDS.
-            PERFORM 500-EXIT.
+            MOVE EIBUSERID TO WS-USERID
+            IF EIBCALEN = 0
+               PERFORM 100-INITIALIZATION
+               PERFORM 200-SEND-MAP
+               PERFORM 700-RETURN-CONTINUE
+            ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               PERFORM 300-RECEIVE-MAP
+               EVALUATE EIBAID
+                  WHEN DFHPF3
+                     PERFORM 500-EXIT
+                  WHEN DFHPF7
+                     PERFORM 600-BROWSE-BACKWARD
+                     PERFORM 200-SEND-MAP
+                     PERFORM 700-RETURN-CONTINUE
+                  WHEN DFHPF8
+                     PERFORM 610-BROWSE-FORWARD
+                     PERFORM 200-SEND-MAP
+                     PERFORM 700-RETURN-CONTINUE
+                  WHEN OTHER
+                     PERFORM 400-VALIDATE-FILEDS
+                     PERFORM 200-SEND-MAP
+                     PERFORM 700-RETURN-CONTINUE
+               END-EVALUATE
+            END-IF.
        100-INITIALIZATION.
            MOVE LOW-VALUES TO MF110BMSI.
            MOVE LOW-VALUES TO MF110BMSO.
+           INITIALIZE WS-COMMAREA.
        200-SEND-MAP.
             EXEC CICS SEND
                       MAP('MF110BMS')
@@ -39,17 +65,39 @@
             ELSE
                 CALL 'MF110CB3' USING MF110BMSI
                                      MF110BMSO
+                                     WS-COMMAREA
+                                     WS-USERID
             END-IF.
-            PERFORM 200-SEND-MAP.
-        500-EXIT.
+       500-EXIT.
+            EXEC CICS RETURN
+            END-EXEC.
+       600-BROWSE-BACKWARD.
+           IF CA-BROWSE-IS-ACTIVE
+              SET CA-BROWSE-BACKWARD TO TRUE
+              MOVE '5' TO OPTIONI
+              CALL 'MF110CB3' USING MF110BMSI
+                                    MF110BMSO
+                                    WS-COMMAREA
+                                    WS-USERID
+           ELSE
+              MOVE 'ENTER OPTION 5 TO START A BROWSE FIRST'
+                   TO MESSAGEO
+           END-IF.
+       610-BROWSE-FORWARD.
+           IF CA-BROWSE-IS-ACTIVE
+              SET CA-BROWSE-FORWARD TO TRUE
+              MOVE '5' TO OPTIONI
+              CALL 'MF110CB3' USING MF110BMSI
+                                    MF110BMSO
+                                    WS-COMMAREA
+                                    WS-USERID
+           ELSE
+              MOVE 'ENTER OPTION 5 TO START A BROWSE FIRST'
+                   TO MESSAGEO
+           END-IF.
+       700-RETURN-CONTINUE.
             EXEC CICS RETURN
                  TRANSID('MF110')
+                 COMMAREA(WS-COMMAREA)
+                 LENGTH(LENGTH OF WS-COMMAREA)
             END-EXEC.
-
-
-
-
-
-
-
-
