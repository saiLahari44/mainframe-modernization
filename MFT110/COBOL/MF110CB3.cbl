@@ -5,22 +5,74 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-CLAIMNBR      PIC S9(9).
+       01 WS-CLAIMNBR-DISP PIC ZZZZZZZZ9.
+       01 WS-POLICY-FOUND-SW PIC X(01) VALUE 'N'.
+          88 WS-POLICY-FOUND        VALUE 'Y'.
+       01 WS-ADJUSTER-CHK   PIC X(08).
+          88 WS-ADJUSTER-VALID VALUES 'ADJ001  ' 'ADJ002  ' 'ADJ003  '
+                                       'SUPERV01' 'SUPERV02'.
+       01 WS-SUPERVISOR-CHK PIC X(08).
+          88 WS-SUPERVISOR-VALID VALUES 'SUPERV01' 'SUPERV02'.
+       01 WS-VALUE-THRESHOLD PIC S9(9)V99 COMP-3 VALUE 50000.00.
+       01 WS-D-STATUS       PIC X(10).
+       01 WS-OLD-POLICYNUMBER PIC S9(9) COMP.
+       01 WS-OLD-OBSERVATIONS PIC N(255) USAGE NATIONAL.
+       01 WS-CLAIMNBR-KEYIN.
+          05 FILLER            PIC X(3) VALUE SPACES.
+          05 WS-CLAIMNBR-KEYIN-NBR PIC 9(7).
+       01 WS-BR-COUNT       PIC S9(4) COMP VALUE ZERO.
+       01 WS-BR-OUT-ROW     PIC S9(4) COMP VALUE ZERO.
+       01 WS-BR-ARRAY.
+          05 WS-BR-ENTRY OCCURS 6 TIMES INDEXED BY WS-BR-TX.
+             10 WS-BR-E-CLAIMNBR    PIC S9(9) COMP.
+             10 WS-BR-E-DATE        PIC X(10).
+             10 WS-BR-E-CAUSE       PIC X(20).
+             10 WS-BR-E-PAID        PIC S9(9)V99 COMP-3.
+             10 WS-BR-E-VALUE       PIC S9(9)V99 COMP-3.
+       01 WS-BR-LIST-LINE.
+          05 WS-BR-LL-CLAIMNBR   PIC ZZZZZZZZ9.
+          05 FILLER              PIC X(03) VALUE SPACES.
+          05 WS-BR-LL-DATE       PIC X(10).
+          05 FILLER              PIC X(03) VALUE SPACES.
+          05 WS-BR-LL-CAUSE      PIC X(20).
+          05 FILLER              PIC X(02) VALUE SPACES.
+          05 WS-BR-LL-PAID       PIC ZZZZZZ9.99.
+          05 FILLER              PIC X(03) VALUE SPACES.
+          05 WS-BR-LL-VALUE      PIC ZZZZZZ9.99.
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
            EXEC SQL
               INCLUDE CLAIMS
            END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIM_AUDIT
+           END-EXEC.
+           EXEC SQL
+              INCLUDE POLICY
+           END-EXEC.
        LINKAGE SECTION.
           COPY MF110BMS.
+          COPY MF110CA.
+       01 WS-USERID PIC X(08).
        PROCEDURE DIVISION USING MF110BMSI
-                                MF110BMSO.
+                                MF110BMSO
+                                MF110CA
+                                WS-USERID.
        C000-MAIN-PARA.
            EVALUATE OPTIONI
            WHEN '1'
                PERFORM 100-CLAIM-INQUIRY
            WHEN '2'
                PERFORM 200-CLAIM-ADD
+           WHEN '3'
+               PERFORM 300-CLAIM-UPDATE
+           WHEN '4'
+               PERFORM 400-CLAIM-DELETE
+           WHEN '5'
+               PERFORM 500-CLAIM-BROWSE
+           WHEN '6'
+               PERFORM 700-CLAIM-APPROVE
            END-EVALUATE
            GOBACK.
        100-CLAIM-INQUIRY.
@@ -28,59 +80,562 @@
            DISPLAY 'WS-CLAIMNBR : ' WS-CLAIMNBR
            MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
             EXEC SQL
-              SELECT CLAIMDATE,
+              SELECT POLICYNUMBER,
+                     CLAIMDATE,
                      PAID,
                      VALUE1,
                      CAUSE,
-                     OBSERVATIONS
-              INTO  :CLAIMS.CLAIMDATE,
+                     OBSERVATIONS,
+                     STATUS,
+                     RESERVE,
+                     CLAIMANTNAME,
+                     CLAIMANTADDRESS
+              INTO  :CLAIMS.POLICYNUMBER,
+                    :CLAIMS.CLAIMDATE,
                     :CLAIMS.PAID,
                     :CLAIMS.VALUE1,
                     :CLAIMS.CAUSE,
-                    :CLAIMS.OBSERVATIONS
+                    :CLAIMS.OBSERVATIONS,
+                    :CLAIMS.CLAIM-STATUS,
+                    :CLAIMS.CLAIM-RESERVE,
+                    :CLAIMS.CLAIMANT-NAME,
+                    :CLAIMS.CLAIMANT-ADDRESS
               FROM MFTR110.CLAIMS
               WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
             END-EXEC.
            EVALUATE SQLCODE
             WHEN 0
+              MOVE POLICYNUMBER OF CLAIMS TO POLICYNUMINPO
               MOVE FUNCTION DISPLAY-OF(CLAIMDATE)  TO claimdtinpO
               MOVE FUNCTION DISPLAY-OF(CAUSE) TO causeinpO
              MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO observationinpO
               MOVE PAID of CLAIMS TO  paidinpO
               MOVE VALUE1 OF CLAIMS TO valueinpO
+              MOVE FUNCTION DISPLAY-OF(CLAIM-STATUS) TO statusinpO
+              MOVE CLAIM-RESERVE OF CLAIMS TO reserveinpO
+              MOVE FUNCTION DISPLAY-OF(CLAIMANT-NAME)
+                   TO CLAIMANTNMINPO
+              MOVE FUNCTION DISPLAY-OF(CLAIMANT-ADDRESS)
+                   TO CLAIMANTADRINPO
             WHEN 100
               MOVE 'CLAIM NOT FOUND' TO MESSAGEO
             WHEN OTHER
               MOVE 'SQL ERROR' TO MESSAGEO
            END-EVALUATE.
        200-CLAIM-ADD.
+              MOVE WS-USERID TO WS-ADJUSTER-CHK
+              IF NOT WS-ADJUSTER-VALID
+                 MOVE 'NOT AN AUTHORIZED ADJUSTER - INQUIRY ONLY'
+                      TO MESSAGEO
+              ELSE
+              EXEC SQL
+                 VALUES NEXT VALUE FOR MFTR110.CLAIMNUMBER_SEQ
+                   INTO :CLAIMS.CLAIMNUMBER
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE 'SQL ERROR ASSIGNING CLAIM NUMBER' TO MESSAGEO
+              ELSE
+              MOVE POLICYNUMINPI TO POLICYNUMBER OF CLAIMS
+              PERFORM 605-VALIDATE-POLICY
+              IF NOT WS-POLICY-FOUND
+                 MOVE 'POLICY NOT FOUND' TO MESSAGEO
+              ELSE
+                 MOVE claimdtinpI TO CLAIMDATE
+                 MOVE paidinpI TO PAID OF CLAIMS
+                 MOVE valueinpI TO VALUE1 OF CLAIMS
+                 MOVE causeinpI TO CAUSE OF CLAIMS
+                 MOVE observationinpI TO OBSERVATIONS OF CLAIMS
+                 IF statusinpI = SPACES
+                    MOVE 'OPEN' TO CLAIM-STATUS OF CLAIMS
+                 ELSE
+                    MOVE statusinpI TO CLAIM-STATUS OF CLAIMS
+                 END-IF
+                 IF valueinpI > WS-VALUE-THRESHOLD
+                    MOVE 'PENDING' TO CLAIM-STATUS OF CLAIMS
+                 END-IF
+                 MOVE reserveinpI TO CLAIM-RESERVE OF CLAIMS
+                 MOVE CLAIMANTNMINPI TO CLAIMANT-NAME OF CLAIMS
+                 MOVE CLAIMANTADRINPI TO CLAIMANT-ADDRESS OF CLAIMS
+                 MOVE WS-USERID TO ADJUSTER-ID OF CLAIMS
+                 MOVE 'N' TO FRAUD-FLAG OF CLAIMS
+                   EXEC SQL
+                      INSERT INTO MFTR110.CLAIMS
+                             (CLAIMNUMBER,
+                              POLICYNUMBER,
+                              CLAIMDATE,
+                              PAID,
+                              VALUE1,
+                              CAUSE,
+                              OBSERVATIONS,
+                              STATUS,
+                              RESERVE,
+                              CLAIMANTNAME,
+                              CLAIMANTADDRESS,
+                              ADJUSTERID,
+                              FRAUDFLAG)
+                      VALUES (:CLAIMS.CLAIMNUMBER,
+                              :CLAIMS.POLICYNUMBER,
+                              :CLAIMS.CLAIMDATE,
+                              :CLAIMS.PAID,
+                              :CLAIMS.VALUE1,
+                              :CLAIMS.CAUSE,
+                              :CLAIMS.OBSERVATIONS,
+                              :CLAIMS.CLAIM-STATUS,
+                              :CLAIMS.CLAIM-RESERVE,
+                              :CLAIMS.CLAIMANT-NAME,
+                              :CLAIMS.CLAIMANT-ADDRESS,
+                              :CLAIMS.ADJUSTER-ID,
+                              :CLAIMS.FRAUD-FLAG)
+                   END-EXEC
+                 EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE CLAIMNUMBER OF CLAIMS TO WS-CLAIMNBR-DISP
+                       MOVE CLAIMNUMBER OF CLAIMS
+                            TO WS-CLAIMNBR-KEYIN-NBR
+                       MOVE WS-CLAIMNBR-KEYIN TO CLAIMINPO
+                       MOVE SPACES TO MESSAGEO
+                       IF valueinpI > WS-VALUE-THRESHOLD
+                          STRING 'CLAIM '
+                                 FUNCTION TRIM(WS-CLAIMNBR-DISP)
+                                 ' ADDED - PENDING SUPERVISOR APPROVAL'
+                                 DELIMITED BY SIZE INTO MESSAGEO
+                       ELSE
+                          STRING 'CLAIM '
+                                 FUNCTION TRIM(WS-CLAIMNBR-DISP)
+                                 ' ADDED'
+                                 DELIMITED BY SIZE INTO MESSAGEO
+                       END-IF
+                       PERFORM 610-WRITE-AUDIT-INSERT
+                   WHEN -803
+                       MOVE 'DUPLICATE CLAIM' TO MESSAGEO
+                   WHEN OTHER
+                       MOVE 'SQL ERROR' TO MESSAGEO
+                 END-EVALUATE
+              END-IF
+              END-IF
+              END-IF.
+       300-CLAIM-UPDATE.
+              MOVE WS-USERID TO WS-ADJUSTER-CHK
+              IF NOT WS-ADJUSTER-VALID
+                 MOVE 'NOT AN AUTHORIZED ADJUSTER - INQUIRY ONLY'
+                      TO MESSAGEO
+              ELSE
+              MOVE claiminpI(4:7) TO WS-CLAIMNBR
+              MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
+              PERFORM 600-FETCH-OLD-CLAIM-IMAGE
+              IF POLICYNUMINPL < ZERO
+                 MOVE WS-OLD-POLICYNUMBER TO POLICYNUMBER OF CLAIMS
+              ELSE
+                 MOVE POLICYNUMINPI TO POLICYNUMBER OF CLAIMS
+              END-IF
+              PERFORM 605-VALIDATE-POLICY
+              IF NOT WS-POLICY-FOUND
+                 MOVE 'POLICY NOT FOUND' TO MESSAGEO
+              ELSE
+                 IF CLAIMDTINPL < ZERO
+                    MOVE OLD-CLAIMDATE TO CLAIMDATE OF CLAIMS
+                 ELSE
+                    MOVE claimdtinpI TO CLAIMDATE
+                 END-IF
+                 IF PAIDINPL < ZERO
+                    MOVE OLD-PAID TO PAID OF CLAIMS
+                 ELSE
+                    MOVE paidinpI TO PAID OF CLAIMS
+                 END-IF
+                 IF VALUEINPL < ZERO
+                    MOVE OLD-VALUE1 TO VALUE1 OF CLAIMS
+                 ELSE
+                    MOVE valueinpI TO VALUE1 OF CLAIMS
+                 END-IF
+                 IF CAUSEINPL < ZERO
+                    MOVE OLD-CAUSE TO CAUSE OF CLAIMS
+                 ELSE
+                    MOVE causeinpI TO CAUSE OF CLAIMS
+                 END-IF
+                 IF OBSERVATIONINPL < ZERO
+                    MOVE WS-OLD-OBSERVATIONS TO OBSERVATIONS OF CLAIMS
+                 ELSE
+                    MOVE observationinpI TO OBSERVATIONS OF CLAIMS
+                 END-IF
+                 IF STATUSINPL < ZERO OR statusinpI = SPACES
+                    MOVE OLD-STATUS TO CLAIM-STATUS OF CLAIMS
+                 ELSE
+                    MOVE statusinpI TO CLAIM-STATUS OF CLAIMS
+                 END-IF
+                 IF RESERVEINPL < ZERO
+                    MOVE OLD-RESERVE TO CLAIM-RESERVE OF CLAIMS
+                 ELSE
+                    MOVE reserveinpI TO CLAIM-RESERVE OF CLAIMS
+                 END-IF
+                 IF CLAIMANTNMINPL < ZERO
+                    MOVE OLD-CLAIMANT-NAME TO CLAIMANT-NAME OF CLAIMS
+                 ELSE
+                    MOVE CLAIMANTNMINPI TO CLAIMANT-NAME OF CLAIMS
+                 END-IF
+                 IF CLAIMANTADRINPL < ZERO
+                    MOVE OLD-CLAIMANT-ADDRESS
+                         TO CLAIMANT-ADDRESS OF CLAIMS
+                 ELSE
+                    MOVE CLAIMANTADRINPI TO CLAIMANT-ADDRESS OF CLAIMS
+                 END-IF
+                 MOVE WS-USERID TO ADJUSTER-ID OF CLAIMS
+                   EXEC SQL
+                      UPDATE MFTR110.CLAIMS
+                         SET POLICYNUMBER  = :CLAIMS.POLICYNUMBER,
+                             CLAIMDATE     = :CLAIMS.CLAIMDATE,
+                             PAID          = :CLAIMS.PAID,
+                             VALUE1        = :CLAIMS.VALUE1,
+                             CAUSE         = :CLAIMS.CAUSE,
+                             OBSERVATIONS  = :CLAIMS.OBSERVATIONS,
+                             STATUS        = :CLAIMS.CLAIM-STATUS,
+                             RESERVE       = :CLAIMS.CLAIM-RESERVE,
+                             CLAIMANTNAME  = :CLAIMS.CLAIMANT-NAME,
+                             CLAIMANTADDRESS =
+                                    :CLAIMS.CLAIMANT-ADDRESS,
+                             ADJUSTERID    = :CLAIMS.ADJUSTER-ID
+                       WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+                   END-EXEC
+                 EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE 'CLAIM UPDATED' TO MESSAGEO
+                       PERFORM 620-WRITE-AUDIT-UPDATE
+                   WHEN 100
+                       MOVE 'CLAIM NOT FOUND' TO MESSAGEO
+                   WHEN OTHER
+                       MOVE 'SQL ERROR' TO MESSAGEO
+                 END-EVALUATE
+              END-IF
+              END-IF.
+       400-CLAIM-DELETE.
+              MOVE WS-USERID TO WS-ADJUSTER-CHK
+              IF NOT WS-ADJUSTER-VALID
+                 MOVE 'NOT AN AUTHORIZED ADJUSTER - INQUIRY ONLY'
+                      TO MESSAGEO
+              ELSE
               MOVE claiminpI(4:7) TO WS-CLAIMNBR
               MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
-              MOVE claimdtinpI TO CLAIMDATE
-              MOVE paidinpI TO PAID OF CLAIMS
-              MOVE valueinpI TO VALUE1 OF CLAIMS
-              MOVE causeinpI TO CAUSE OF CLAIMS
-              MOVE observationinpI TO OBSERVATIONS OF CLAIMS
+              PERFORM 600-FETCH-OLD-CLAIM-IMAGE
                 EXEC SQL
-                   INSERT INTO MFTR110.CLAIMS
-                          (CLAIMNUMBER,
-                           CLAIMDATE,
-                           PAID,
-                           VALUE1,
-                           CAUSE,
-                           OBSERVATIONS)
-                   VALUES (:CLAIMS.CLAIMNUMBER,
-                           :CLAIMS.CLAIMDATE,
-                           :CLAIMS.PAID,
-                           :CLAIMS.VALUE1,
-                           :CLAIMS.CAUSE,
-                           :CLAIMS.OBSERVATIONS)
-                END-EXEC.
+                   DELETE FROM MFTR110.CLAIMS
+                    WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+                END-EXEC
            EVALUATE SQLCODE
              WHEN 0
-                 MOVE 'CLAIM ADDED' TO MESSAGEO
-             WHEN -803
-                 MOVE 'DUPLICATE CLAIM' TO MESSAGEO
+                 MOVE 'CLAIM DELETED' TO MESSAGEO
+                 PERFORM 630-WRITE-AUDIT-DELETE
+             WHEN 100
+                 MOVE 'CLAIM NOT FOUND' TO MESSAGEO
              WHEN OTHER
                  MOVE 'SQL ERROR' TO MESSAGEO
-                END-EVALUATE.
+           END-EVALUATE
+              END-IF.
+
+       500-CLAIM-BROWSE.
+           MOVE SPACES TO LISTLN01O LISTLN02O LISTLN03O
+                          LISTLN04O LISTLN05O LISTLN06O
+           MOVE ZERO TO WS-BR-COUNT
+           IF NOT CA-BROWSE-IS-ACTIVE
+              MOVE BRFRMDTI TO CA-BROWSE-FROM-DATE
+              MOVE BRTODTI  TO CA-BROWSE-TO-DATE
+              MOVE ZERO TO CA-BROWSE-TOP-CLAIM
+              MOVE ZERO TO CA-BROWSE-BOT-CLAIM
+              SET CA-BROWSE-FORWARD TO TRUE
+              SET CA-BROWSE-IS-ACTIVE TO TRUE
+           END-IF
+           IF CA-BROWSE-BACKWARD
+              PERFORM 520-FETCH-BACKWARD-PAGE
+           ELSE
+              PERFORM 510-FETCH-FORWARD-PAGE
+           END-IF
+           IF WS-BR-COUNT = 0
+              MOVE 'NO MORE CLAIMS IN THAT DIRECTION' TO MESSAGEO
+           ELSE
+              PERFORM 530-DISPLAY-BROWSE-PAGE
+              MOVE 'PF7=BACKWARD  PF8=FORWARD  PF3=EXIT' TO MESSAGEO
+           END-IF.
+       510-FETCH-FORWARD-PAGE.
+           EXEC SQL
+              DECLARE BROWSE-FWD-CSR CURSOR FOR
+                 SELECT CLAIMNUMBER,
+                        CLAIMDATE,
+                        CAUSE,
+                        PAID,
+                        VALUE1
+                   FROM MFTR110.CLAIMS
+                  WHERE CLAIMDATE BETWEEN :MF110CA.CA-BROWSE-FROM-DATE
+                                      AND :MF110CA.CA-BROWSE-TO-DATE
+                    AND CLAIMNUMBER > :MF110CA.CA-BROWSE-BOT-CLAIM
+                  ORDER BY CLAIMNUMBER ASC
+                  FETCH FIRST 6 ROWS ONLY
+           END-EXEC
+           EXEC SQL
+              OPEN BROWSE-FWD-CSR
+           END-EXEC
+           PERFORM VARYING WS-BR-TX FROM 1 BY 1 UNTIL WS-BR-TX > 6
+              EXEC SQL
+                 FETCH BROWSE-FWD-CSR
+                 INTO  :CLAIMS.CLAIMNUMBER,
+                       :CLAIMS.CLAIMDATE,
+                       :CLAIMS.CAUSE,
+                       :CLAIMS.PAID,
+                       :CLAIMS.VALUE1
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 SET WS-BR-TX TO 6
+              ELSE
+                 ADD 1 TO WS-BR-COUNT
+                 MOVE CLAIMNUMBER OF CLAIMS TO WS-BR-E-CLAIMNBR(WS-BR-TX)
+                 MOVE FUNCTION DISPLAY-OF(CLAIMDATE)
+                      TO WS-BR-E-DATE(WS-BR-TX)
+                 MOVE FUNCTION DISPLAY-OF(CAUSE)(1:20)
+                      TO WS-BR-E-CAUSE(WS-BR-TX)
+                 MOVE PAID OF CLAIMS TO WS-BR-E-PAID(WS-BR-TX)
+                 MOVE VALUE1 OF CLAIMS TO WS-BR-E-VALUE(WS-BR-TX)
+              END-IF
+           END-PERFORM
+           EXEC SQL
+              CLOSE BROWSE-FWD-CSR
+           END-EXEC
+           IF WS-BR-COUNT > 0
+              MOVE WS-BR-E-CLAIMNBR(1) TO CA-BROWSE-TOP-CLAIM
+              MOVE WS-BR-E-CLAIMNBR(WS-BR-COUNT) TO CA-BROWSE-BOT-CLAIM
+              SET CA-BROWSE-FORWARD TO TRUE
+           END-IF.
+       520-FETCH-BACKWARD-PAGE.
+           EXEC SQL
+              DECLARE BROWSE-BWD-CSR CURSOR FOR
+                 SELECT CLAIMNUMBER,
+                        CLAIMDATE,
+                        CAUSE,
+                        PAID,
+                        VALUE1
+                   FROM MFTR110.CLAIMS
+                  WHERE CLAIMDATE BETWEEN :MF110CA.CA-BROWSE-FROM-DATE
+                                      AND :MF110CA.CA-BROWSE-TO-DATE
+                    AND CLAIMNUMBER < :MF110CA.CA-BROWSE-TOP-CLAIM
+                  ORDER BY CLAIMNUMBER DESC
+                  FETCH FIRST 6 ROWS ONLY
+           END-EXEC
+           EXEC SQL
+              OPEN BROWSE-BWD-CSR
+           END-EXEC
+           PERFORM VARYING WS-BR-TX FROM 1 BY 1 UNTIL WS-BR-TX > 6
+              EXEC SQL
+                 FETCH BROWSE-BWD-CSR
+                 INTO  :CLAIMS.CLAIMNUMBER,
+                       :CLAIMS.CLAIMDATE,
+                       :CLAIMS.CAUSE,
+                       :CLAIMS.PAID,
+                       :CLAIMS.VALUE1
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 SET WS-BR-TX TO 6
+              ELSE
+                 ADD 1 TO WS-BR-COUNT
+                 MOVE CLAIMNUMBER OF CLAIMS TO WS-BR-E-CLAIMNBR(WS-BR-TX)
+                 MOVE FUNCTION DISPLAY-OF(CLAIMDATE)
+                      TO WS-BR-E-DATE(WS-BR-TX)
+                 MOVE FUNCTION DISPLAY-OF(CAUSE)(1:20)
+                      TO WS-BR-E-CAUSE(WS-BR-TX)
+                 MOVE PAID OF CLAIMS TO WS-BR-E-PAID(WS-BR-TX)
+                 MOVE VALUE1 OF CLAIMS TO WS-BR-E-VALUE(WS-BR-TX)
+              END-IF
+           END-PERFORM
+           EXEC SQL
+              CLOSE BROWSE-BWD-CSR
+           END-EXEC
+           IF WS-BR-COUNT > 0
+              MOVE WS-BR-E-CLAIMNBR(1) TO CA-BROWSE-BOT-CLAIM
+              MOVE WS-BR-E-CLAIMNBR(WS-BR-COUNT) TO CA-BROWSE-TOP-CLAIM
+              SET CA-BROWSE-BACKWARD TO TRUE
+           END-IF.
+       530-DISPLAY-BROWSE-PAGE.
+           MOVE ZERO TO WS-BR-OUT-ROW
+           IF CA-BROWSE-BACKWARD
+              PERFORM VARYING WS-BR-TX FROM WS-BR-COUNT BY -1
+                        UNTIL WS-BR-TX < 1
+                 ADD 1 TO WS-BR-OUT-ROW
+                 PERFORM 535-BUILD-LIST-ENTRY
+              END-PERFORM
+           ELSE
+              PERFORM VARYING WS-BR-TX FROM 1 BY 1
+                        UNTIL WS-BR-TX > WS-BR-COUNT
+                 ADD 1 TO WS-BR-OUT-ROW
+                 PERFORM 535-BUILD-LIST-ENTRY
+              END-PERFORM
+           END-IF.
+       535-BUILD-LIST-ENTRY.
+           MOVE SPACES TO WS-BR-LIST-LINE
+           MOVE WS-BR-E-CLAIMNBR(WS-BR-TX) TO WS-BR-LL-CLAIMNBR
+           MOVE WS-BR-E-DATE(WS-BR-TX)     TO WS-BR-LL-DATE
+           MOVE WS-BR-E-CAUSE(WS-BR-TX)    TO WS-BR-LL-CAUSE
+           MOVE WS-BR-E-PAID(WS-BR-TX)     TO WS-BR-LL-PAID
+           MOVE WS-BR-E-VALUE(WS-BR-TX)    TO WS-BR-LL-VALUE
+           EVALUATE WS-BR-OUT-ROW
+              WHEN 1 MOVE WS-BR-LIST-LINE TO LISTLN01O
+              WHEN 2 MOVE WS-BR-LIST-LINE TO LISTLN02O
+              WHEN 3 MOVE WS-BR-LIST-LINE TO LISTLN03O
+              WHEN 4 MOVE WS-BR-LIST-LINE TO LISTLN04O
+              WHEN 5 MOVE WS-BR-LIST-LINE TO LISTLN05O
+              WHEN 6 MOVE WS-BR-LIST-LINE TO LISTLN06O
+           END-EVALUATE.
+       600-FETCH-OLD-CLAIM-IMAGE.
+           EXEC SQL
+              SELECT POLICYNUMBER,
+                     CLAIMDATE,
+                     PAID,
+                     VALUE1,
+                     CAUSE,
+                     OBSERVATIONS,
+                     STATUS,
+                     RESERVE,
+                     CLAIMANTNAME,
+                     CLAIMANTADDRESS
+                INTO :WS-OLD-POLICYNUMBER,
+                     :CLAIM-AUDIT.OLD-CLAIMDATE,
+                     :CLAIM-AUDIT.OLD-PAID,
+                     :CLAIM-AUDIT.OLD-VALUE1,
+                     :CLAIM-AUDIT.OLD-CAUSE,
+                     :WS-OLD-OBSERVATIONS,
+                     :CLAIM-AUDIT.OLD-STATUS,
+                     :CLAIM-AUDIT.OLD-RESERVE,
+                     :CLAIM-AUDIT.OLD-CLAIMANT-NAME,
+                     :CLAIM-AUDIT.OLD-CLAIMANT-ADDRESS
+                FROM MFTR110.CLAIMS
+               WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+           END-EXEC.
+       605-VALIDATE-POLICY.
+           MOVE 'N' TO WS-POLICY-FOUND-SW
+           EXEC SQL
+              SELECT POLICYNUMBER
+                INTO :POLICY.POLICYNUMBER
+                FROM MFTR110.POLICY
+               WHERE POLICYNUMBER = :CLAIMS.POLICYNUMBER
+           END-EXEC
+           IF SQLCODE = 0
+              SET WS-POLICY-FOUND TO TRUE
+           END-IF.
+       610-WRITE-AUDIT-INSERT.
+           MOVE CLAIMNUMBER OF CLAIMS TO CLAIMNUMBER OF CLAIM-AUDIT
+           MOVE 'I' TO AUDIT-ACTION
+           MOVE WS-USERID TO AUDIT-USERID
+           MOVE SPACES TO OLD-CLAIMDATE OLD-CAUSE OLD-STATUS
+                          OLD-CLAIMANT-NAME OLD-CLAIMANT-ADDRESS
+           MOVE ZERO TO OLD-PAID OLD-VALUE1 OLD-RESERVE
+           MOVE CLAIMDATE OF CLAIMS TO NEW-CLAIMDATE
+           MOVE PAID OF CLAIMS TO NEW-PAID
+           MOVE VALUE1 OF CLAIMS TO NEW-VALUE1
+           MOVE CAUSE OF CLAIMS TO NEW-CAUSE
+           MOVE CLAIM-STATUS OF CLAIMS TO NEW-STATUS
+           MOVE CLAIM-RESERVE OF CLAIMS TO NEW-RESERVE
+           MOVE CLAIMANT-NAME OF CLAIMS TO NEW-CLAIMANT-NAME
+           MOVE CLAIMANT-ADDRESS OF CLAIMS TO NEW-CLAIMANT-ADDRESS
+           PERFORM 640-INSERT-AUDIT-ROW.
+       620-WRITE-AUDIT-UPDATE.
+           MOVE CLAIMNUMBER OF CLAIMS TO CLAIMNUMBER OF CLAIM-AUDIT
+           MOVE 'U' TO AUDIT-ACTION
+           MOVE WS-USERID TO AUDIT-USERID
+           MOVE CLAIMDATE OF CLAIMS TO NEW-CLAIMDATE
+           MOVE PAID OF CLAIMS TO NEW-PAID
+           MOVE VALUE1 OF CLAIMS TO NEW-VALUE1
+           MOVE CAUSE OF CLAIMS TO NEW-CAUSE
+           MOVE CLAIM-STATUS OF CLAIMS TO NEW-STATUS
+           MOVE CLAIM-RESERVE OF CLAIMS TO NEW-RESERVE
+           MOVE CLAIMANT-NAME OF CLAIMS TO NEW-CLAIMANT-NAME
+           MOVE CLAIMANT-ADDRESS OF CLAIMS TO NEW-CLAIMANT-ADDRESS
+           PERFORM 640-INSERT-AUDIT-ROW.
+       630-WRITE-AUDIT-DELETE.
+           MOVE CLAIMNUMBER OF CLAIMS TO CLAIMNUMBER OF CLAIM-AUDIT
+           MOVE 'D' TO AUDIT-ACTION
+           MOVE WS-USERID TO AUDIT-USERID
+           MOVE SPACES TO NEW-CLAIMDATE NEW-CAUSE NEW-STATUS
+                          NEW-CLAIMANT-NAME NEW-CLAIMANT-ADDRESS
+           MOVE ZERO TO NEW-PAID NEW-VALUE1 NEW-RESERVE
+           PERFORM 640-INSERT-AUDIT-ROW.
+       640-INSERT-AUDIT-ROW.
+           EXEC SQL
+              INSERT INTO MFTR110.CLAIM_AUDIT
+                     (CLAIMNUMBER,
+                      AUDITACTION,
+                      AUDITTIMESTAMP,
+                      AUDITUSERID,
+                      OLDCLAIMDATE,
+                      OLDPAID,
+                      OLDVALUE1,
+                      OLDCAUSE,
+                      OLDSTATUS,
+                      OLDRESERVE,
+                      NEWCLAIMDATE,
+                      NEWPAID,
+                      NEWVALUE1,
+                      NEWCAUSE,
+                      NEWSTATUS,
+                      NEWRESERVE,
+                      OLDCLAIMANTNAME,
+                      OLDCLAIMANTADDRESS,
+                      NEWCLAIMANTNAME,
+                      NEWCLAIMANTADDRESS)
+              VALUES (:CLAIM-AUDIT.CLAIMNUMBER,
+                      :CLAIM-AUDIT.AUDIT-ACTION,
+                      CURRENT TIMESTAMP,
+                      :CLAIM-AUDIT.AUDIT-USERID,
+                      :CLAIM-AUDIT.OLD-CLAIMDATE,
+                      :CLAIM-AUDIT.OLD-PAID,
+                      :CLAIM-AUDIT.OLD-VALUE1,
+                      :CLAIM-AUDIT.OLD-CAUSE,
+                      :CLAIM-AUDIT.OLD-STATUS,
+                      :CLAIM-AUDIT.OLD-RESERVE,
+                      :CLAIM-AUDIT.NEW-CLAIMDATE,
+                      :CLAIM-AUDIT.NEW-PAID,
+                      :CLAIM-AUDIT.NEW-VALUE1,
+                      :CLAIM-AUDIT.NEW-CAUSE,
+                      :CLAIM-AUDIT.NEW-STATUS,
+                      :CLAIM-AUDIT.NEW-RESERVE,
+                      :CLAIM-AUDIT.OLD-CLAIMANT-NAME,
+                      :CLAIM-AUDIT.OLD-CLAIMANT-ADDRESS,
+                      :CLAIM-AUDIT.NEW-CLAIMANT-NAME,
+                      :CLAIM-AUDIT.NEW-CLAIMANT-ADDRESS)
+           END-EXEC.
+       700-CLAIM-APPROVE.
+           MOVE WS-USERID TO WS-SUPERVISOR-CHK
+           IF NOT WS-SUPERVISOR-VALID
+              MOVE 'NOT AUTHORIZED TO APPROVE CLAIMS' TO MESSAGEO
+           ELSE
+              MOVE claiminpI(4:7) TO WS-CLAIMNBR
+              MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
+              PERFORM 600-FETCH-OLD-CLAIM-IMAGE
+              IF SQLCODE = 100
+                 MOVE 'CLAIM NOT FOUND' TO MESSAGEO
+              ELSE
+                 MOVE FUNCTION DISPLAY-OF(OLD-STATUS) TO WS-D-STATUS
+                 IF WS-D-STATUS(1:7) NOT = 'PENDING'
+                    MOVE 'CLAIM NOT PENDING APPROVAL' TO MESSAGEO
+                 ELSE
+                    EXEC SQL
+                       UPDATE MFTR110.CLAIMS
+                          SET STATUS = 'APPROVED'
+                        WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+                    END-EXEC
+                    EVALUATE SQLCODE
+                      WHEN 0
+                          MOVE 'CLAIM APPROVED' TO MESSAGEO
+                          PERFORM 650-WRITE-AUDIT-APPROVE
+                      WHEN OTHER
+                          MOVE 'SQL ERROR' TO MESSAGEO
+                    END-EVALUATE
+                 END-IF
+              END-IF
+           END-IF.
+       650-WRITE-AUDIT-APPROVE.
+           MOVE CLAIMNUMBER OF CLAIMS TO CLAIMNUMBER OF CLAIM-AUDIT
+           MOVE 'U' TO AUDIT-ACTION
+           MOVE WS-USERID TO AUDIT-USERID
+           MOVE OLD-CLAIMDATE TO NEW-CLAIMDATE
+           MOVE OLD-PAID TO NEW-PAID
+           MOVE OLD-VALUE1 TO NEW-VALUE1
+           MOVE OLD-CAUSE TO NEW-CAUSE
+           MOVE 'APPROVED' TO NEW-STATUS
+           MOVE OLD-RESERVE TO NEW-RESERVE
+           MOVE OLD-CLAIMANT-NAME TO NEW-CLAIMANT-NAME
+           MOVE OLD-CLAIMANT-ADDRESS TO NEW-CLAIMANT-ADDRESS
+           PERFORM 640-INSERT-AUDIT-ROW.
\ No newline at end of file
