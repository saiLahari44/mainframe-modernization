@@ -0,0 +1,92 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR110.CLAIM_AUDIT)                               *
+      *        LIBRARY(MFTR110.DCLGEN.COPYLIB(CLAIMAUD))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(CLAIM-AUDIT)                                  *
+      *        APOST                                                   *
+      *        LABEL(YES)                                              *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR110.CLAIM_AUDIT TABLE
+           ( CLAIMNUMBER                    INTEGER NOT NULL,
+             AUDITACTION                    CHAR(1) NOT NULL,
+             AUDITTIMESTAMP                 TIMESTAMP NOT NULL,
+             AUDITUSERID                    CHAR(8) NOT NULL,
+             OLDCLAIMDATE                   DATE,
+             OLDPAID                        DECIMAL(11,2),
+             OLDVALUE1                      DECIMAL(11,2),
+             OLDCAUSE                       VARCHAR(255),
+             OLDSTATUS                      CHAR(10),
+             OLDRESERVE                     INTEGER,
+             NEWCLAIMDATE                   DATE,
+             NEWPAID                        DECIMAL(11,2),
+             NEWVALUE1                      DECIMAL(11,2),
+             NEWCAUSE                       VARCHAR(255),
+             NEWSTATUS                      CHAR(10),
+             NEWRESERVE                     INTEGER,
+             OLDCLAIMANTNAME                VARCHAR(40),
+             OLDCLAIMANTADDRESS             VARCHAR(60),
+             NEWCLAIMANTNAME                VARCHAR(40),
+             NEWCLAIMANTADDRESS             VARCHAR(60)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR110.CLAIM_AUDIT                 *
+      * HOLDS ONE ROW PER MF110CB3 INSERT/UPDATE/DELETE AGAINST         *
+      * MFTR110.CLAIMS - BEFORE (OLD-*) AND AFTER (NEW-*) IMAGES OF     *
+      * THE FIELDS AN ADJUSTER CAN CHANGE, PLUS WHO CHANGED THEM AND    *
+      * WHEN. ON INSERT THE OLD-* FIELDS ARE SPACES/ZERO; ON DELETE     *
+      * THE NEW-* FIELDS ARE SPACES/ZERO.                               *
+      ******************************************************************
+       01  CLAIM-AUDIT.
+      *    *************************************************************
+           10 CLAIMNUMBER          PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 AUDIT-ACTION         PIC X(01).
+      *    *************************************************************
+           10 AUDIT-TIMESTAMP      PIC X(26).
+      *    *************************************************************
+           10 AUDIT-USERID         PIC X(08).
+      *    *************************************************************
+           10 OLD-CLAIMDATE        PIC N(10) USAGE NATIONAL.
+      *    *************************************************************
+           10 OLD-PAID             PIC S9(9)V99 USAGE COMP-3.
+      *    *************************************************************
+           10 OLD-VALUE1           PIC S9(9)V99 USAGE COMP-3.
+      *    *************************************************************
+           10 OLD-CAUSE            PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+           10 OLD-STATUS           PIC N(10) USAGE NATIONAL.
+      *    *************************************************************
+           10 OLD-RESERVE          PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 NEW-CLAIMDATE        PIC N(10) USAGE NATIONAL.
+      *    *************************************************************
+           10 NEW-PAID             PIC S9(9)V99 USAGE COMP-3.
+      *    *************************************************************
+           10 NEW-VALUE1           PIC S9(9)V99 USAGE COMP-3.
+      *    *************************************************************
+           10 NEW-CAUSE            PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+           10 NEW-STATUS           PIC N(10) USAGE NATIONAL.
+      *    *************************************************************
+           10 NEW-RESERVE          PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 OLD-CLAIMANT-NAME    PIC N(40) USAGE NATIONAL.
+      *    *************************************************************
+           10 OLD-CLAIMANT-ADDRESS PIC N(60) USAGE NATIONAL.
+      *    *************************************************************
+           10 NEW-CLAIMANT-NAME    PIC N(40) USAGE NATIONAL.
+      *    *************************************************************
+           10 NEW-CLAIMANT-ADDRESS PIC N(60) USAGE NATIONAL.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICLAIM-AUDIT.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 20 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 20      *
+      ******************************************************************
