@@ -0,0 +1,156 @@
+      ******************************************************************
+      * BMS MAP GENERATED COPYBOOK FOR MAPSET MF110BMS, MAP MF110BM1  *
+      *        SOURCE: MFT110/BMS/MF110BMS.bms                        *
+      *        DO NOT HAND-CODE - REGENERATE VIA THE BMS ASSEMBLE STEP *
+      ******************************************************************
+       01  MF110BMSI.
+           05 FILLER                    PIC X(12).
+           05 CLAIMANTNMINPL            COMP PIC S9(4).
+           05 CLAIMANTNMINPF            PIC X.
+           05 FILLER REDEFINES CLAIMANTNMINPF.
+              10 CLAIMANTNMINPA         PIC X.
+           05 CLAIMANTNMINPI            PIC X(40).
+           05 OPTIONL                   COMP PIC S9(4).
+           05 OPTIONF                   PIC X.
+           05 FILLER REDEFINES OPTIONF.
+              10 OPTIONA                PIC X.
+           05 OPTIONI                   PIC X(1).
+           05 POLICYNUMINPL             COMP PIC S9(4).
+           05 POLICYNUMINPF             PIC X.
+           05 FILLER REDEFINES POLICYNUMINPF.
+              10 POLICYNUMINPA          PIC X.
+           05 POLICYNUMINPI             PIC 9(9).
+           05 CLAIMINPL                 COMP PIC S9(4).
+           05 CLAIMINPF                 PIC X.
+           05 FILLER REDEFINES CLAIMINPF.
+              10 CLAIMINPA              PIC X.
+           05 CLAIMINPI                 PIC X(10).
+           05 CLAIMDTINPL               COMP PIC S9(4).
+           05 CLAIMDTINPF               PIC X.
+           05 FILLER REDEFINES CLAIMDTINPF.
+              10 CLAIMDTINPA            PIC X.
+           05 CLAIMDTINPI               PIC X(10).
+           05 PAIDINPL                  COMP PIC S9(4).
+           05 PAIDINPF                  PIC X.
+           05 FILLER REDEFINES PAIDINPF.
+              10 PAIDINPA               PIC X.
+           05 PAIDINPI                  PIC 9(7)V99.
+           05 VALUEINPL                 COMP PIC S9(4).
+           05 VALUEINPF                 PIC X.
+           05 FILLER REDEFINES VALUEINPF.
+              10 VALUEINPA              PIC X.
+           05 VALUEINPI                 PIC 9(7)V99.
+           05 CAUSEINPL                 COMP PIC S9(4).
+           05 CAUSEINPF                 PIC X.
+           05 FILLER REDEFINES CAUSEINPF.
+              10 CAUSEINPA              PIC X.
+           05 CAUSEINPI                 PIC X(30).
+           05 OBSERVATIONINPL           COMP PIC S9(4).
+           05 OBSERVATIONINPF           PIC X.
+           05 FILLER REDEFINES OBSERVATIONINPF.
+              10 OBSERVATIONINPA        PIC X.
+           05 OBSERVATIONINPI           PIC X(50).
+           05 STATUSINPL                COMP PIC S9(4).
+           05 STATUSINPF                PIC X.
+           05 FILLER REDEFINES STATUSINPF.
+              10 STATUSINPA             PIC X.
+           05 STATUSINPI                PIC X(10).
+           05 RESERVEINPL               COMP PIC S9(4).
+           05 RESERVEINPF               PIC X.
+           05 FILLER REDEFINES RESERVEINPF.
+              10 RESERVEINPA            PIC X.
+           05 RESERVEINPI               PIC 9(9).
+           05 BRFRMDTL                  COMP PIC S9(4).
+           05 BRFRMDTF                  PIC X.
+           05 FILLER REDEFINES BRFRMDTF.
+              10 BRFRMDTA               PIC X.
+           05 BRFRMDTI                  PIC X(10).
+           05 BRTODTL                   COMP PIC S9(4).
+           05 BRTODTF                   PIC X.
+           05 FILLER REDEFINES BRTODTF.
+              10 BRTODTA                PIC X.
+           05 BRTODTI                   PIC X(10).
+           05 LISTLN01L                 COMP PIC S9(4).
+           05 LISTLN01F                 PIC X.
+           05 FILLER REDEFINES LISTLN01F.
+              10 LISTLN01A              PIC X.
+           05 LISTLN01I                 PIC X(70).
+           05 LISTLN02L                 COMP PIC S9(4).
+           05 LISTLN02F                 PIC X.
+           05 FILLER REDEFINES LISTLN02F.
+              10 LISTLN02A              PIC X.
+           05 LISTLN02I                 PIC X(70).
+           05 LISTLN03L                 COMP PIC S9(4).
+           05 LISTLN03F                 PIC X.
+           05 FILLER REDEFINES LISTLN03F.
+              10 LISTLN03A              PIC X.
+           05 LISTLN03I                 PIC X(70).
+           05 LISTLN04L                 COMP PIC S9(4).
+           05 LISTLN04F                 PIC X.
+           05 FILLER REDEFINES LISTLN04F.
+              10 LISTLN04A              PIC X.
+           05 LISTLN04I                 PIC X(70).
+           05 LISTLN05L                 COMP PIC S9(4).
+           05 LISTLN05F                 PIC X.
+           05 FILLER REDEFINES LISTLN05F.
+              10 LISTLN05A              PIC X.
+           05 LISTLN05I                 PIC X(70).
+           05 LISTLN06L                 COMP PIC S9(4).
+           05 LISTLN06F                 PIC X.
+           05 FILLER REDEFINES LISTLN06F.
+              10 LISTLN06A              PIC X.
+           05 LISTLN06I                 PIC X(70).
+           05 MESSAGEL                  COMP PIC S9(4).
+           05 MESSAGEF                  PIC X.
+           05 FILLER REDEFINES MESSAGEF.
+              10 MESSAGEA               PIC X.
+           05 MESSAGEI                  PIC X(60).
+           05 CLAIMANTADRINPL           COMP PIC S9(4).
+           05 CLAIMANTADRINPF           PIC X.
+           05 FILLER REDEFINES CLAIMANTADRINPF.
+              10 CLAIMANTADRINPA        PIC X.
+           05 CLAIMANTADRINPI           PIC X(60).
+       01  MF110BMSO.
+           05 FILLER                    PIC X(12).
+           05 FILLER                    PIC X(3).
+           05 CLAIMANTNMINPO            PIC X(40).
+           05 FILLER                    PIC X(3).
+           05 OPTIONO                   PIC X(1).
+           05 FILLER                    PIC X(3).
+           05 POLICYNUMINPO             PIC 9(9).
+           05 FILLER                    PIC X(3).
+           05 CLAIMINPO                 PIC X(10).
+           05 FILLER                    PIC X(3).
+           05 CLAIMDTINPO               PIC X(10).
+           05 FILLER                    PIC X(3).
+           05 PAIDINPO                  PIC 9(7)V99.
+           05 FILLER                    PIC X(3).
+           05 VALUEINPO                 PIC 9(7)V99.
+           05 FILLER                    PIC X(3).
+           05 CAUSEINPO                 PIC X(30).
+           05 FILLER                    PIC X(3).
+           05 OBSERVATIONINPO           PIC X(50).
+           05 FILLER                    PIC X(3).
+           05 STATUSINPO                PIC X(10).
+           05 FILLER                    PIC X(3).
+           05 RESERVEINPO               PIC 9(9).
+           05 FILLER                    PIC X(3).
+           05 BRFRMDTO                  PIC X(10).
+           05 FILLER                    PIC X(3).
+           05 BRTODTO                   PIC X(10).
+           05 FILLER                    PIC X(3).
+           05 LISTLN01O                 PIC X(70).
+           05 FILLER                    PIC X(3).
+           05 LISTLN02O                 PIC X(70).
+           05 FILLER                    PIC X(3).
+           05 LISTLN03O                 PIC X(70).
+           05 FILLER                    PIC X(3).
+           05 LISTLN04O                 PIC X(70).
+           05 FILLER                    PIC X(3).
+           05 LISTLN05O                 PIC X(70).
+           05 FILLER                    PIC X(3).
+           05 LISTLN06O                 PIC X(70).
+           05 FILLER                    PIC X(3).
+           05 MESSAGEO                  PIC X(60).
+           05 FILLER                    PIC X(3).
+           05 CLAIMANTADRINPO           PIC X(60).
