@@ -13,11 +13,18 @@
       ******************************************************************
            EXEC SQL DECLARE MFTR110.CLAIMS TABLE
            ( CLAIMNUMBER                    INTEGER NOT NULL,
+             POLICYNUMBER                   INTEGER,
              CLAIMDATE                      DATE,
-             PAID                           INTEGER,
-             VALUE1                          INTEGER,
+             PAID                           DECIMAL(11,2),
+             VALUE1                          DECIMAL(11,2),
              CAUSE                          VARCHAR(255),
-             OBSERVATIONS                   VARCHAR(255)
+             OBSERVATIONS                   VARCHAR(255),
+             STATUS                         CHAR(10),
+             RESERVE                        INTEGER,
+             CLAIMANTNAME                   VARCHAR(40),
+             CLAIMANTADDRESS                VARCHAR(60),
+             ADJUSTERID                     CHAR(8),
+             FRAUDFLAG                      CHAR(1)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE MFTR110.CLAIMS                      *
@@ -25,21 +32,39 @@
        01  CLAIMS.
       *    *************************************************************
            10 CLAIMNUMBER          PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 POLICYNUMBER         PIC S9(9) USAGE COMP.
       *    *************************************************************
            10 CLAIMDATE            PIC N(10) USAGE NATIONAL.
       *    *************************************************************
-           10 PAID                 PIC S9(9) USAGE COMP.
+           10 PAID                 PIC S9(9)V99 USAGE COMP-3.
       *    *************************************************************
-           10 VALUE1               PIC S9(9) USAGE COMP.
+           10 VALUE1               PIC S9(9)V99 USAGE COMP-3.
       *    *************************************************************
            10 CAUSE                PIC N(255) USAGE NATIONAL.
       *    *************************************************************
            10 OBSERVATIONS        PIC N(255) USAGE NATIONAL.
+      *    ** COLUMN STATUS RENAMED CLAIM-STATUS - STATUS IS RESERVED **
+      *    ** IN COBOL                                                **
+      *    *************************************************************
+           10 CLAIM-STATUS         PIC N(10) USAGE NATIONAL.
+      *    ** COLUMN RESERVE RENAMED CLAIM-RESERVE - RESERVE IS       **
+      *    ** RESERVED IN COBOL                                       **
+      *    *************************************************************
+           10 CLAIM-RESERVE        PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 CLAIMANT-NAME        PIC N(40) USAGE NATIONAL.
+      *    *************************************************************
+           10 CLAIMANT-ADDRESS     PIC N(60) USAGE NATIONAL.
+      *    *************************************************************
+           10 ADJUSTER-ID          PIC X(08).
+      *    *************************************************************
+           10 FRAUD-FLAG           PIC X(01).
       ******************************************************************
       * INDICATOR VARIABLE STRUCTURE                                   *
       ******************************************************************
        01  ICLAIMS.
-           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 6 TIMES.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 13 TIMES.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13      *
       ******************************************************************
\ No newline at end of file
