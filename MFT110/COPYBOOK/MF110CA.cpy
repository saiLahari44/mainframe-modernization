@@ -0,0 +1,15 @@
+      ******************************************************************
+      * MF110 TRANSACTION COMMAREA - CARRIES BROWSE (OPTIONI='5') STATE *
+      * ACROSS PSEUDO-CONVERSATIONAL CICS TASKS. INCLUDED AS THE 01     *
+      * LEVEL DFHCOMMAREA IN MF110CB0 AND PASSED THROUGH TO MF110CB3.   *
+      ******************************************************************
+       01  MF110CA.
+           05 CA-BROWSE-ACTIVE      PIC X(01) VALUE 'N'.
+              88 CA-BROWSE-IS-ACTIVE     VALUE 'Y'.
+           05 CA-BROWSE-DIR         PIC X(01) VALUE 'F'.
+              88 CA-BROWSE-FORWARD       VALUE 'F'.
+              88 CA-BROWSE-BACKWARD      VALUE 'B'.
+           05 CA-BROWSE-FROM-DATE   PIC X(10).
+           05 CA-BROWSE-TO-DATE     PIC X(10).
+           05 CA-BROWSE-TOP-CLAIM   PIC S9(9) COMP VALUE ZERO.
+           05 CA-BROWSE-BOT-CLAIM   PIC S9(9) COMP VALUE ZERO.
