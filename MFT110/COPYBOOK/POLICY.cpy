@@ -0,0 +1,41 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR110.POLICY)                                    *
+      *        LIBRARY(MFTR110.DCLGEN.COPYLIB(POLICY))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(POLICY)                                       *
+      *        APOST                                                   *
+      *        LABEL(YES)                                              *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR110.POLICY TABLE
+           ( POLICYNUMBER                   INTEGER NOT NULL,
+             POLICYHOLDER                   VARCHAR(60),
+             EFFECTIVEDATE                  DATE,
+             EXPIRATIONDATE                 DATE
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR110.POLICY                      *
+      * THE POLICY MASTER MF110CB3'S 200-CLAIM-ADD LOOKS UP TO ENFORCE  *
+      * A CLAIM'S POLICYNUMBER REFERENCES A REAL POLICY.                *
+      ******************************************************************
+       01  POLICY.
+      *    *************************************************************
+           10 POLICYNUMBER         PIC S9(9) USAGE COMP.
+      *    *************************************************************
+           10 POLICYHOLDER         PIC N(60) USAGE NATIONAL.
+      *    *************************************************************
+           10 EFFECTIVEDATE        PIC N(10) USAGE NATIONAL.
+      *    *************************************************************
+           10 EXPIRATIONDATE       PIC N(10) USAGE NATIONAL.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IPOLICY.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 4 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
