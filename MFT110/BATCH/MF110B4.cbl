@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110B4.
+      * CLAIM PAYMENT LETTERS - READS EVERY CLAIM WHOSE STATUS CHANGED
+      * TO 'PAID' TODAY (PER MFTR110.CLAIM_AUDIT) AND PRINTS ONE
+      * PAYMENT NOTIFICATION LETTER PER CLAIM FOR THE CLAIMS DESK TO
+      * MAIL, SO NO ONE HAS TO HAND-DRAFT THEM AFTER A CLAIM SETTLES -
+      * AND SO A CLAIM STILL SITTING IN PAID STATUS DOESN'T GET A NEW
+      * LETTER EVERY NIGHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-LETTERS ASSIGN TO LETTERS
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-LETTERS
+           RECORDING MODE IS F.
+       01  LTR-LINE                PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW                PIC X(01) VALUE 'N'.
+          88 WS-EOF                VALUE 'Y'.
+       01 WS-TODAY                 PIC X(10).
+       01 WS-LETTER-COUNT          PIC S9(9) COMP VALUE ZERO.
+       01 WS-D-CLAIMDATE           PIC X(10).
+       01 WS-D-CAUSE               PIC X(30).
+       01 WS-D-CLAIMANT-NAME       PIC X(40).
+       01 WS-D-CLAIMANT-ADDRESS    PIC X(60).
+       01 WS-LTR-BLANK             PIC X(80) VALUE SPACES.
+       01 WS-LTR-DATE-LINE.
+          05 FILLER                PIC X(60) VALUE SPACES.
+          05 WS-LTR-DATE           PIC X(10).
+       01 WS-LTR-NAME-LINE.
+          05 WS-LTR-NAME           PIC X(40).
+       01 WS-LTR-ADDR-LINE.
+          05 WS-LTR-ADDR           PIC X(60).
+       01 WS-LTR-SALUTATION.
+          05 FILLER                PIC X(5) VALUE 'DEAR '.
+          05 WS-LTR-SAL-NAME       PIC X(40).
+          05 FILLER                PIC X(1) VALUE ':'.
+       01 WS-LTR-BODY1.
+          05 FILLER                PIC X(45) VALUE
+             'THIS LETTER CONFIRMS PAYMENT OF YOUR CLAIM #'.
+          05 WS-LTR-B1-CLAIMNBR    PIC ZZZZZZZZ9.
+       01 WS-LTR-BODY2.
+          05 FILLER                PIC X(20) VALUE 'DATE OF LOSS:'.
+          05 WS-LTR-B2-DATE        PIC X(10).
+       01 WS-LTR-BODY3.
+          05 FILLER                PIC X(20) VALUE 'CAUSE OF LOSS:'.
+          05 WS-LTR-B3-CAUSE       PIC X(30).
+       01 WS-LTR-BODY4.
+          05 FILLER                PIC X(20) VALUE 'AMOUNT PAID:'.
+          05 WS-LTR-B4-PAID        PIC $Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-LTR-CLOSING1          PIC X(80) VALUE
+          'THANK YOU FOR YOUR PATIENCE DURING THE CLAIMS PROCESS.'.
+       01 WS-LTR-CLOSING2          PIC X(80) VALUE
+          'SINCERELY, THE CLAIMS DEPARTMENT'.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIM_AUDIT
+           END-EXEC.
+           EXEC SQL
+              DECLARE LETTER-CSR CURSOR FOR
+                 SELECT C.CLAIMNUMBER,
+                        C.CLAIMDATE,
+                        C.PAID,
+                        C.CAUSE,
+                        C.CLAIMANTNAME,
+                        C.CLAIMANTADDRESS
+                   FROM MFTR110.CLAIM_AUDIT A, MFTR110.CLAIMS C
+                  WHERE A.CLAIMNUMBER = C.CLAIMNUMBER
+                    AND A.NEWSTATUS = 'PAID      '
+                    AND DATE(A.AUDITTIMESTAMP) = CURRENT DATE
+                  ORDER BY C.CLAIMNUMBER
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-LETTERS UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT PAYMENT-LETTERS
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE WS-TODAY(1:10) TO WS-LTR-DATE
+           EXEC SQL
+              OPEN LETTER-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-CLAIM.
+       2000-PRINT-LETTERS.
+           MOVE FUNCTION DISPLAY-OF(CLAIMDATE) TO WS-D-CLAIMDATE
+           MOVE FUNCTION DISPLAY-OF(CAUSE)     TO WS-D-CAUSE
+           MOVE FUNCTION DISPLAY-OF(CLAIMANT-NAME)
+                                                TO WS-D-CLAIMANT-NAME
+           MOVE FUNCTION DISPLAY-OF(CLAIMANT-ADDRESS)
+                                             TO WS-D-CLAIMANT-ADDRESS
+           MOVE WS-D-CLAIMANT-NAME    TO WS-LTR-NAME
+           MOVE WS-D-CLAIMANT-ADDRESS TO WS-LTR-ADDR
+           MOVE WS-D-CLAIMANT-NAME    TO WS-LTR-SAL-NAME
+           MOVE CLAIMNUMBER OF CLAIMS TO WS-LTR-B1-CLAIMNBR
+           MOVE WS-D-CLAIMDATE        TO WS-LTR-B2-DATE
+           MOVE WS-D-CAUSE            TO WS-LTR-B3-CAUSE
+           MOVE PAID OF CLAIMS        TO WS-LTR-B4-PAID
+           WRITE LTR-LINE FROM WS-LTR-DATE-LINE
+           WRITE LTR-LINE FROM WS-LTR-BLANK
+           WRITE LTR-LINE FROM WS-LTR-NAME-LINE
+           WRITE LTR-LINE FROM WS-LTR-ADDR-LINE
+           WRITE LTR-LINE FROM WS-LTR-BLANK
+           WRITE LTR-LINE FROM WS-LTR-SALUTATION
+           WRITE LTR-LINE FROM WS-LTR-BLANK
+           WRITE LTR-LINE FROM WS-LTR-BODY1
+           WRITE LTR-LINE FROM WS-LTR-BODY2
+           WRITE LTR-LINE FROM WS-LTR-BODY3
+           WRITE LTR-LINE FROM WS-LTR-BODY4
+           WRITE LTR-LINE FROM WS-LTR-BLANK
+           WRITE LTR-LINE FROM WS-LTR-CLOSING1
+           WRITE LTR-LINE FROM WS-LTR-CLOSING2
+           WRITE LTR-LINE FROM WS-LTR-BLANK
+           WRITE LTR-LINE FROM WS-LTR-BLANK
+           ADD 1 TO WS-LETTER-COUNT
+           PERFORM 2100-FETCH-NEXT-CLAIM.
+       2100-FETCH-NEXT-CLAIM.
+           EXEC SQL
+              FETCH LETTER-CSR
+              INTO :CLAIMS.CLAIMNUMBER,
+                   :CLAIMS.CLAIMDATE,
+                   :CLAIMS.PAID,
+                   :CLAIMS.CAUSE,
+                   :CLAIMS.CLAIMANT-NAME,
+                   :CLAIMS.CLAIMANT-ADDRESS
+           END-EXEC
+           IF SQLCODE = 100
+              SET WS-EOF TO TRUE
+           END-IF.
+       3000-TERMINATE.
+           EXEC SQL
+              CLOSE LETTER-CSR
+           END-EXEC
+           CLOSE PAYMENT-LETTERS.
