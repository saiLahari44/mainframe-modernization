@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110B1.
+      * NIGHTLY CLAIMS REGISTER - LISTS CLAIMS ADDED TODAY (PER
+      * MFTR110.CLAIM_AUDIT) OFF MFTR110.CLAIMS SO THE CLAIMS DESK
+      * HAS A CONTROL TOTAL TO BALANCE AGAINST AT CLOSE OF BUSINESS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMS-REGISTER ASSIGN TO CLAIMRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIMS-REGISTER
+           RECORDING MODE IS F.
+       01  RPT-LINE               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW               PIC X(01) VALUE 'N'.
+          88 WS-EOF               VALUE 'Y'.
+       01 WS-TODAY                PIC X(10).
+       01 WS-CLAIM-COUNT          PIC S9(9) COMP VALUE ZERO.
+       01 WS-TOTAL-PAID           PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-TOTAL-VALUE          PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-HEADING1.
+          05 FILLER               PIC X(20) VALUE 'MF110B1 - DAILY '.
+          05 FILLER               PIC X(30) VALUE 'CLAIMS REGISTER'.
+          05 FILLER               PIC X(10) VALUE 'DATE: '.
+          05 WS-HDG-DATE          PIC X(10).
+       01 WS-HEADING2.
+          05 FILLER               PIC X(12) VALUE 'CLAIM NBR'.
+          05 FILLER               PIC X(13) VALUE 'CLAIM DATE'.
+          05 FILLER               PIC X(20) VALUE 'CAUSE'.
+          05 FILLER               PIC X(15) VALUE 'PAID'.
+          05 FILLER               PIC X(15) VALUE 'VALUE'.
+       01 WS-DETAIL-LINE.
+          05 WS-D-CLAIMNBR        PIC ZZZZZZZZ9.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 WS-D-CLAIMDATE       PIC X(10).
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 WS-D-CAUSE           PIC X(20).
+          05 WS-D-PAID            PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 WS-D-VALUE           PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-TOTAL-LINE.
+          05 FILLER               PIC X(15) VALUE 'CONTROL TOTALS:'.
+          05 FILLER               PIC X(10) VALUE 'COUNT ='.
+          05 WS-T-COUNT           PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(08) VALUE 'PAID ='.
+          05 WS-T-PAID            PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER               PIC X(09) VALUE 'VALUE ='.
+          05 WS-T-VALUE           PIC Z,ZZZ,ZZZ,ZZ9.99.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIM_AUDIT
+           END-EXEC.
+           EXEC SQL
+              DECLARE REGISTER-CSR CURSOR FOR
+                 SELECT C.CLAIMNUMBER,
+                        C.CLAIMDATE,
+                        C.PAID,
+                        C.VALUE1,
+                        C.CAUSE
+                   FROM MFTR110.CLAIM_AUDIT A, MFTR110.CLAIMS C
+                  WHERE A.CLAIMNUMBER = C.CLAIMNUMBER
+                    AND A.AUDITACTION = 'I'
+                    AND DATE(A.AUDITTIMESTAMP) = CURRENT DATE
+                  ORDER BY C.CLAIMNUMBER
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CLAIMS UNTIL WS-EOF
+           PERFORM 3000-WRITE-TOTALS
+           PERFORM 4000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT CLAIMS-REGISTER
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE WS-TODAY(1:10) TO WS-HDG-DATE
+           WRITE RPT-LINE FROM WS-HEADING1
+           WRITE RPT-LINE FROM WS-HEADING2
+           EXEC SQL
+              OPEN REGISTER-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-CLAIM.
+       2000-PROCESS-CLAIMS.
+           MOVE CLAIMNUMBER OF CLAIMS   TO WS-D-CLAIMNBR
+           MOVE FUNCTION DISPLAY-OF(CLAIMDATE) TO WS-D-CLAIMDATE
+           MOVE FUNCTION DISPLAY-OF(CAUSE)     TO WS-D-CAUSE
+           MOVE PAID OF CLAIMS          TO WS-D-PAID
+           MOVE VALUE1 OF CLAIMS        TO WS-D-VALUE
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-CLAIM-COUNT
+           ADD PAID OF CLAIMS   TO WS-TOTAL-PAID
+           ADD VALUE1 OF CLAIMS TO WS-TOTAL-VALUE
+           PERFORM 2100-FETCH-NEXT-CLAIM.
+       2100-FETCH-NEXT-CLAIM.
+           EXEC SQL
+              FETCH REGISTER-CSR
+              INTO :CLAIMS.CLAIMNUMBER,
+                   :CLAIMS.CLAIMDATE,
+                   :CLAIMS.PAID,
+                   :CLAIMS.VALUE1,
+                   :CLAIMS.CAUSE
+           END-EXEC
+           IF SQLCODE = 100
+              SET WS-EOF TO TRUE
+           END-IF.
+       3000-WRITE-TOTALS.
+           MOVE WS-CLAIM-COUNT TO WS-T-COUNT
+           MOVE WS-TOTAL-PAID  TO WS-T-PAID
+           MOVE WS-TOTAL-VALUE TO WS-T-VALUE
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.
+       4000-TERMINATE.
+           EXEC SQL
+              CLOSE REGISTER-CSR
+           END-EXEC
+           CLOSE CLAIMS-REGISTER.
