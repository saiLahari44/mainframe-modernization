@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110B6.
+      * MONTH-END CLAIMS SUMMARY - GROUPS MFTR110.CLAIMS BY CAUSE OF
+      * LOSS WITH PAID/VALUE1 TOTALS, THEN LISTS EVERY OPEN CLAIM AGED
+      * BY DAYS SINCE CLAIMDATE, SO MANAGEMENT GETS A CLOSE-OF-MONTH
+      * SUMMARY INSTEAD OF AD HOC SQL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-REPORT ASSIGN TO SUMMRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUMMARY-REPORT
+           RECORDING MODE IS F.
+       01  RPT-LINE                   PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-CAUSE-EOF-SW             PIC X(01) VALUE 'N'.
+          88 WS-CAUSE-EOF             VALUE 'Y'.
+       01 WS-AGE-EOF-SW               PIC X(01) VALUE 'N'.
+          88 WS-AGE-EOF               VALUE 'Y'.
+       01 WS-TODAY                    PIC X(10).
+       01 WS-SUM-COUNT                PIC S9(9) COMP VALUE ZERO.
+       01 WS-GRAND-COUNT              PIC S9(9) COMP VALUE ZERO.
+       01 WS-GRAND-PAID               PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-GRAND-VALUE              PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-OPEN-COUNT               PIC S9(9) COMP VALUE ZERO.
+       01 WS-AGE-DAYS                 PIC S9(9) COMP.
+       01 WS-D-CAUSE                  PIC X(20).
+       01 WS-D-CLAIMDATE              PIC X(10).
+       01 WS-HEADING1.
+          05 FILLER              PIC X(20) VALUE 'MF110B6 - MONTH END'.
+          05 FILLER              PIC X(30) VALUE ' CLAIMS SUMMARY'.
+          05 FILLER               PIC X(10) VALUE 'DATE: '.
+          05 WS-HDG-DATE          PIC X(10).
+       01 WS-SECTION1-TITLE.
+          05 FILLER               PIC X(40)
+                                   VALUE 'CLAIMS BY CAUSE OF LOSS'.
+       01 WS-HEADING2.
+          05 FILLER               PIC X(20) VALUE 'CAUSE'.
+          05 FILLER               PIC X(10) VALUE 'COUNT'.
+          05 FILLER               PIC X(15) VALUE 'PAID'.
+          05 FILLER               PIC X(15) VALUE 'VALUE'.
+       01 WS-CAUSE-LINE.
+          05 WS-CL-CAUSE             PIC X(20).
+          05 WS-CL-COUNT             PIC ZZZ,ZZ9.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 WS-CL-PAID              PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 WS-CL-VALUE             PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-CAUSE-TOTAL-LINE.
+          05 FILLER               PIC X(15) VALUE 'GRAND TOTALS:'.
+          05 FILLER               PIC X(08) VALUE 'COUNT ='.
+          05 WS-GT-COUNT             PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(08) VALUE 'PAID ='.
+          05 WS-GT-PAID              PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER               PIC X(09) VALUE 'VALUE ='.
+          05 WS-GT-VALUE             PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-SECTION2-TITLE.
+          05 FILLER               PIC X(40)
+                                   VALUE 'AGED OPEN CLAIMS'.
+       01 WS-HEADING3.
+          05 FILLER               PIC X(12) VALUE 'CLAIM NBR'.
+          05 FILLER               PIC X(13) VALUE 'CLAIM DATE'.
+          05 FILLER               PIC X(20) VALUE 'CAUSE'.
+          05 FILLER               PIC X(12) VALUE 'DAYS OPEN'.
+          05 FILLER               PIC X(15) VALUE 'VALUE'.
+       01 WS-AGE-LINE.
+          05 WS-AL-CLAIMNBR          PIC ZZZZZZZZ9.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 WS-AL-CLAIMDATE         PIC X(10).
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 WS-AL-CAUSE             PIC X(20).
+          05 WS-AL-DAYS              PIC ZZ,ZZ9.
+          05 FILLER                  PIC X(06) VALUE SPACES.
+          05 WS-AL-VALUE             PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-AGE-TOTAL-LINE.
+          05 FILLER              PIC X(20) VALUE 'OPEN CLAIMS COUNT ='.
+          05 WS-OT-COUNT             PIC ZZZ,ZZ9.
+       01 WS-BLANK-LINE               PIC X(80) VALUE SPACES.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
+           EXEC SQL
+              DECLARE CAUSE-SUMMARY-CSR CURSOR FOR
+                 SELECT CAUSE,
+                        COUNT(*),
+                        SUM(PAID),
+                        SUM(VALUE1)
+                   FROM MFTR110.CLAIMS
+                  GROUP BY CAUSE
+                  ORDER BY CAUSE
+           END-EXEC.
+           EXEC SQL
+              DECLARE AGING-CSR CURSOR FOR
+                 SELECT CLAIMNUMBER,
+                        CLAIMDATE,
+                        CAUSE,
+                        VALUE1,
+                        DAYS(CURRENT DATE) - DAYS(CLAIMDATE)
+                   FROM MFTR110.CLAIMS
+                  WHERE STATUS IN ('OPEN', 'PENDING', 'REOPENED')
+                  ORDER BY DAYS(CURRENT DATE) - DAYS(CLAIMDATE) DESC
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CAUSE-SUMMARY UNTIL WS-CAUSE-EOF
+           PERFORM 3000-WRITE-CAUSE-TOTALS
+           PERFORM 4000-PROCESS-AGING UNTIL WS-AGE-EOF
+           PERFORM 5000-WRITE-AGING-TOTALS
+           PERFORM 6000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT SUMMARY-REPORT
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE WS-TODAY(1:10) TO WS-HDG-DATE
+           WRITE RPT-LINE FROM WS-HEADING1
+           WRITE RPT-LINE FROM WS-BLANK-LINE
+           WRITE RPT-LINE FROM WS-SECTION1-TITLE
+           WRITE RPT-LINE FROM WS-HEADING2
+           EXEC SQL
+              OPEN CAUSE-SUMMARY-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-CAUSE.
+       2000-PROCESS-CAUSE-SUMMARY.
+           MOVE FUNCTION DISPLAY-OF(CAUSE) TO WS-D-CAUSE
+           MOVE WS-D-CAUSE            TO WS-CL-CAUSE
+           MOVE WS-SUM-COUNT          TO WS-CL-COUNT
+           MOVE PAID OF CLAIMS        TO WS-CL-PAID
+           MOVE VALUE1 OF CLAIMS      TO WS-CL-VALUE
+           WRITE RPT-LINE FROM WS-CAUSE-LINE
+           ADD WS-SUM-COUNT      TO WS-GRAND-COUNT
+           ADD PAID OF CLAIMS    TO WS-GRAND-PAID
+           ADD VALUE1 OF CLAIMS  TO WS-GRAND-VALUE
+           PERFORM 2100-FETCH-NEXT-CAUSE.
+       2100-FETCH-NEXT-CAUSE.
+           EXEC SQL
+              FETCH CAUSE-SUMMARY-CSR
+              INTO :CLAIMS.CAUSE,
+                   :WS-SUM-COUNT,
+                   :CLAIMS.PAID,
+                   :CLAIMS.VALUE1
+           END-EXEC
+           IF SQLCODE = 100
+              SET WS-CAUSE-EOF TO TRUE
+           END-IF.
+       3000-WRITE-CAUSE-TOTALS.
+           MOVE WS-GRAND-COUNT TO WS-GT-COUNT
+           MOVE WS-GRAND-PAID  TO WS-GT-PAID
+           MOVE WS-GRAND-VALUE TO WS-GT-VALUE
+           WRITE RPT-LINE FROM WS-CAUSE-TOTAL-LINE
+           WRITE RPT-LINE FROM WS-BLANK-LINE
+           WRITE RPT-LINE FROM WS-SECTION2-TITLE
+           WRITE RPT-LINE FROM WS-HEADING3
+           EXEC SQL
+              OPEN AGING-CSR
+           END-EXEC
+           PERFORM 4100-FETCH-NEXT-AGED-CLAIM.
+       4000-PROCESS-AGING.
+           MOVE CLAIMNUMBER OF CLAIMS TO WS-AL-CLAIMNBR
+           MOVE FUNCTION DISPLAY-OF(CLAIMDATE) TO WS-D-CLAIMDATE
+           MOVE WS-D-CLAIMDATE        TO WS-AL-CLAIMDATE
+           MOVE FUNCTION DISPLAY-OF(CAUSE) TO WS-D-CAUSE
+           MOVE WS-D-CAUSE            TO WS-AL-CAUSE
+           MOVE WS-AGE-DAYS           TO WS-AL-DAYS
+           MOVE VALUE1 OF CLAIMS      TO WS-AL-VALUE
+           WRITE RPT-LINE FROM WS-AGE-LINE
+           ADD 1 TO WS-OPEN-COUNT
+           PERFORM 4100-FETCH-NEXT-AGED-CLAIM.
+       4100-FETCH-NEXT-AGED-CLAIM.
+           EXEC SQL
+              FETCH AGING-CSR
+              INTO :CLAIMS.CLAIMNUMBER,
+                   :CLAIMS.CLAIMDATE,
+                   :CLAIMS.CAUSE,
+                   :CLAIMS.VALUE1,
+                   :WS-AGE-DAYS
+           END-EXEC
+           IF SQLCODE = 100
+              SET WS-AGE-EOF TO TRUE
+           END-IF.
+       5000-WRITE-AGING-TOTALS.
+           MOVE WS-OPEN-COUNT TO WS-OT-COUNT
+           WRITE RPT-LINE FROM WS-AGE-TOTAL-LINE.
+       6000-TERMINATE.
+           EXEC SQL
+              CLOSE CAUSE-SUMMARY-CSR
+           END-EXEC
+           EXEC SQL
+              CLOSE AGING-CSR
+           END-EXEC
+           CLOSE SUMMARY-REPORT.
