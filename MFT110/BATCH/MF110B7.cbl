@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110B7.
+      * NIGHTLY FRAUD REVIEW SWEEP - SCANS MFTR110.CLAIMS FOR CLAIMS
+      * WHERE PAID IS UNUSUALLY CLOSE TO VALUE1, OR WHERE THE SAME
+      * CLAIMANT/CAUSE COMBINATION HAS MORE THAN ONE CLAIM WITHIN A
+      * SHORT WINDOW, SETS FRAUDFLAG ON MFTR110.CLAIMS AND LISTS THE
+      * FLAGGED CLAIMS ON A REVIEW-QUEUE REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REVIEW-REPORT ASSIGN TO REVWRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REVIEW-REPORT
+           RECORDING MODE IS F.
+       01  RPT-LINE                   PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FRAUD-EOF-SW             PIC X(01) VALUE 'N'.
+          88 WS-FRAUD-EOF             VALUE 'Y'.
+       01 WS-TODAY                    PIC X(10).
+       01 WS-RATIO-THRESHOLD          PIC S9V99 COMP-3 VALUE 0.90.
+       01 WS-REPEAT-WINDOW-DAYS       PIC S9(4) COMP VALUE 30.
+       01 WS-RATIO-FLAG               PIC X(01).
+          88 WS-RATIO-HIGH            VALUE 'Y'.
+       01 WS-REPEAT-FLAG              PIC X(01).
+          88 WS-REPEAT-FOUND          VALUE 'Y'.
+       01 WS-REVIEW-COUNT             PIC S9(9) COMP VALUE ZERO.
+       01 WS-D-CLAIMANT-NAME          PIC X(40).
+       01 WS-D-CAUSE                  PIC X(20).
+       01 WS-REASON                   PIC X(24).
+       01 WS-HEADING1.
+          05 FILLER              PIC X(20) VALUE 'MF110B7 - FRAUD'.
+          05 FILLER              PIC X(30) VALUE ' REVIEW QUEUE'.
+          05 FILLER               PIC X(10) VALUE 'DATE: '.
+          05 WS-HDG-DATE          PIC X(10).
+       01 WS-HEADING2.
+          05 FILLER               PIC X(12) VALUE 'CLAIM NBR'.
+          05 FILLER               PIC X(22) VALUE 'CLAIMANT'.
+          05 FILLER               PIC X(20) VALUE 'CAUSE'.
+          05 FILLER               PIC X(24) VALUE 'REASON'.
+       01 WS-REVIEW-LINE.
+          05 WS-RL-CLAIMNBR          PIC ZZZZZZZZ9.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 WS-RL-CLAIMANT          PIC X(19).
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 WS-RL-CAUSE             PIC X(17).
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 WS-RL-REASON            PIC X(24).
+       01 WS-TOTAL-LINE.
+          05 FILLER              PIC X(20) VALUE 'CLAIMS FLAGGED    ='.
+          05 WS-TL-COUNT             PIC ZZZ,ZZ9.
+       01 WS-BLANK-LINE               PIC X(80) VALUE SPACES.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
+           EXEC SQL
+              DECLARE FRAUD-CSR CURSOR FOR
+                 SELECT C1.CLAIMNUMBER,
+                        C1.CLAIMANTNAME,
+                        C1.CAUSE,
+                        C1.PAID,
+                        C1.VALUE1,
+                        CASE WHEN C1.VALUE1 > 0
+                                  AND (C1.PAID / C1.VALUE1)
+                                       >= :WS-RATIO-THRESHOLD
+                             THEN 'Y' ELSE 'N' END,
+                        CASE WHEN EXISTS
+                                  (SELECT 1
+                                     FROM MFTR110.CLAIMS C2
+                                    WHERE C2.CLAIMANTNAME =
+                                          C1.CLAIMANTNAME
+                                      AND C2.CAUSE = C1.CAUSE
+                                      AND C2.CLAIMNUMBER <>
+                                          C1.CLAIMNUMBER
+                                      AND ABS(DAYS(C2.CLAIMDATE) -
+                                              DAYS(C1.CLAIMDATE))
+                                          <= :WS-REPEAT-WINDOW-DAYS)
+                             THEN 'Y' ELSE 'N' END
+                   FROM MFTR110.CLAIMS C1
+                  ORDER BY C1.CLAIMNUMBER
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FRAUD-SWEEP UNTIL WS-FRAUD-EOF
+           PERFORM 3000-WRITE-TOTALS
+           PERFORM 4000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT REVIEW-REPORT
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE WS-TODAY(1:10) TO WS-HDG-DATE
+           WRITE RPT-LINE FROM WS-HEADING1
+           WRITE RPT-LINE FROM WS-BLANK-LINE
+           WRITE RPT-LINE FROM WS-HEADING2
+           EXEC SQL
+              OPEN FRAUD-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-CLAIM.
+       2000-PROCESS-FRAUD-SWEEP.
+           IF WS-RATIO-HIGH OR WS-REPEAT-FOUND
+              PERFORM 2200-SET-REASON
+              PERFORM 2300-WRITE-REVIEW-LINE
+              PERFORM 2400-UPDATE-FRAUD-FLAG
+              ADD 1 TO WS-REVIEW-COUNT
+           ELSE
+              MOVE 'N' TO FRAUD-FLAG OF CLAIMS
+              EXEC SQL
+                 UPDATE MFTR110.CLAIMS
+                    SET FRAUDFLAG = :CLAIMS.FRAUD-FLAG
+                  WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+              END-EXEC
+           END-IF
+           PERFORM 2100-FETCH-NEXT-CLAIM.
+       2100-FETCH-NEXT-CLAIM.
+           EXEC SQL
+              FETCH FRAUD-CSR
+              INTO :CLAIMS.CLAIMNUMBER,
+                   :CLAIMS.CLAIMANT-NAME,
+                   :CLAIMS.CAUSE,
+                   :CLAIMS.PAID,
+                   :CLAIMS.VALUE1,
+                   :WS-RATIO-FLAG,
+                   :WS-REPEAT-FLAG
+           END-EXEC
+           IF SQLCODE = 100
+              SET WS-FRAUD-EOF TO TRUE
+           END-IF.
+       2200-SET-REASON.
+           IF WS-RATIO-HIGH AND WS-REPEAT-FOUND
+              MOVE 'HIGH PAID RATIO/REPEAT' TO WS-REASON
+           ELSE
+              IF WS-RATIO-HIGH
+                 MOVE 'HIGH PAID/VALUE RATIO' TO WS-REASON
+              ELSE
+                 MOVE 'REPEAT CLAIMANT' TO WS-REASON
+              END-IF
+           END-IF.
+       2300-WRITE-REVIEW-LINE.
+           MOVE CLAIMNUMBER OF CLAIMS TO WS-RL-CLAIMNBR
+           MOVE FUNCTION DISPLAY-OF(CLAIMANT-NAME) TO
+                WS-D-CLAIMANT-NAME
+           MOVE WS-D-CLAIMANT-NAME(1:19) TO WS-RL-CLAIMANT
+           MOVE FUNCTION DISPLAY-OF(CAUSE) TO WS-D-CAUSE
+           MOVE WS-D-CAUSE(1:17) TO WS-RL-CAUSE
+           MOVE WS-REASON TO WS-RL-REASON
+           WRITE RPT-LINE FROM WS-REVIEW-LINE.
+       2400-UPDATE-FRAUD-FLAG.
+           MOVE 'Y' TO FRAUD-FLAG OF CLAIMS
+           EXEC SQL
+              UPDATE MFTR110.CLAIMS
+                 SET FRAUDFLAG = :CLAIMS.FRAUD-FLAG
+               WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+           END-EXEC.
+       3000-WRITE-TOTALS.
+           MOVE WS-REVIEW-COUNT TO WS-TL-COUNT
+           WRITE RPT-LINE FROM WS-BLANK-LINE
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.
+       4000-TERMINATE.
+           EXEC SQL
+              CLOSE FRAUD-CSR
+           END-EXEC
+           CLOSE REVIEW-REPORT.
