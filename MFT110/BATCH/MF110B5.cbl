@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110B5.
+      * NIGHTLY GENERAL LEDGER EXTRACT - PULLS EVERY CLAIM INSERT/
+      * UPDATE LOGGED TO MFTR110.CLAIM_AUDIT TODAY (THE ADDITIONS AND
+      * PAYMENT CHANGES MF110CB3'S 200/300 PARAGRAPHS RECORD) INTO A
+      * FIXED-FORMAT FILE FINANCE LOADS INTO THE GL, SO CLAIM PAYMENTS
+      * HIT THE BOOKS WITHOUT ANYONE RE-KEYING TOTALS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTR
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  GL-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW                   PIC X(01) VALUE 'N'.
+          88 WS-EOF                   VALUE 'Y'.
+       01 WS-TODAY                    PIC X(10).
+       01 WS-DETAIL-COUNT             PIC S9(9) COMP VALUE ZERO.
+       01 WS-TOTAL-AMOUNT             PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-D-CLAIMDATE              PIC X(10).
+       01 WS-D-CAUSE                  PIC X(20).
+       01 WS-PAID-DELTA               PIC S9(9)V99 COMP-3.
+       01 WS-GL-HEADER.
+          05 GL-H-REC-TYPE            PIC X(01) VALUE 'H'.
+          05 FILLER                   PIC X(09) VALUE 'GLEXTR   '.
+          05 GL-H-DATE                PIC X(10).
+          05 FILLER                   PIC X(60) VALUE SPACES.
+       01 WS-GL-DETAIL.
+          05 GL-D-REC-TYPE            PIC X(01) VALUE 'D'.
+          05 GL-D-CLAIMNUMBER         PIC 9(09).
+          05 GL-D-ACTION              PIC X(01).
+          05 GL-D-AMOUNT              PIC S9(9)V99.
+          05 GL-D-CLAIMDATE           PIC X(10).
+          05 GL-D-CAUSE               PIC X(20).
+          05 FILLER                   PIC X(28) VALUE SPACES.
+       01 WS-GL-TRAILER.
+          05 GL-T-REC-TYPE            PIC X(01) VALUE 'T'.
+          05 GL-T-COUNT               PIC 9(09).
+          05 GL-T-TOTAL-AMOUNT        PIC S9(9)V99.
+          05 FILLER                   PIC X(59) VALUE SPACES.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIM_AUDIT
+           END-EXEC.
+           EXEC SQL
+              DECLARE GLEXTR-CSR CURSOR FOR
+                 SELECT CLAIMNUMBER,
+                        AUDITACTION,
+                        NEWCLAIMDATE,
+                        NEWPAID,
+                        NEWCAUSE
+                   FROM MFTR110.CLAIM_AUDIT
+                  WHERE DATE(AUDITTIMESTAMP) = CURRENT DATE
+                    AND AUDITACTION IN ('I', 'U')
+                    AND NEWPAID <> OLDPAID
+                  ORDER BY CLAIMNUMBER
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT UNTIL WS-EOF
+           PERFORM 3000-WRITE-TRAILER
+           PERFORM 4000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN OUTPUT GL-EXTRACT-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE WS-TODAY(1:10) TO GL-H-DATE
+           WRITE GL-RECORD FROM WS-GL-HEADER
+           EXEC SQL
+              OPEN GLEXTR-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-ROW.
+       2000-PROCESS-EXTRACT.
+           MOVE FUNCTION DISPLAY-OF(NEW-CLAIMDATE) TO WS-D-CLAIMDATE
+           MOVE FUNCTION DISPLAY-OF(NEW-CAUSE)     TO WS-D-CAUSE
+           COMPUTE WS-PAID-DELTA = NEW-PAID - OLD-PAID
+           MOVE CLAIMNUMBER OF CLAIM-AUDIT TO GL-D-CLAIMNUMBER
+           MOVE AUDIT-ACTION               TO GL-D-ACTION
+           MOVE WS-PAID-DELTA              TO GL-D-AMOUNT
+           MOVE WS-D-CLAIMDATE             TO GL-D-CLAIMDATE
+           MOVE WS-D-CAUSE                 TO GL-D-CAUSE
+           WRITE GL-RECORD FROM WS-GL-DETAIL
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD WS-PAID-DELTA TO WS-TOTAL-AMOUNT
+           PERFORM 2100-FETCH-NEXT-ROW.
+       2100-FETCH-NEXT-ROW.
+           EXEC SQL
+              FETCH GLEXTR-CSR
+              INTO :CLAIM-AUDIT.CLAIMNUMBER,
+                   :CLAIM-AUDIT.AUDIT-ACTION,
+                   :CLAIM-AUDIT.NEW-CLAIMDATE,
+                   :CLAIM-AUDIT.NEW-PAID,
+                   :CLAIM-AUDIT.NEW-CAUSE
+           END-EXEC
+           IF SQLCODE = 100
+              SET WS-EOF TO TRUE
+           END-IF.
+       3000-WRITE-TRAILER.
+           MOVE WS-DETAIL-COUNT  TO GL-T-COUNT
+           MOVE WS-TOTAL-AMOUNT  TO GL-T-TOTAL-AMOUNT
+           WRITE GL-RECORD FROM WS-GL-TRAILER.
+       4000-TERMINATE.
+           EXEC SQL
+              CLOSE GLEXTR-CSR
+           END-EXEC
+           CLOSE GL-EXTRACT-FILE.
