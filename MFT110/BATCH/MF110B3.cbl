@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110B3.
+      * BULK CLAIMS LOAD - LOADS NEW CLAIM RECORDS FROM AN EXTRACT
+      * FILE INTO MFTR110.CLAIMS. CHECKPOINTS ITS POSITION EVERY
+      * WS-CHECKPOINT-INTERVAL RECORDS SO A JOB THAT ABENDS MID-RUN
+      * CAN BE RESTARTED WITHOUT RE-INSERTING ALREADY-COMMITTED ROWS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMS-LOAD-FILE ASSIGN TO CLAIMLOAD
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOAD-REPORT ASSIGN TO LOADRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIMS-LOAD-FILE
+           RECORDING MODE IS F.
+       01  LOAD-RECORD.
+           05 LR-CLAIMNUMBER          PIC 9(9).
+           05 LR-POLICYNUMBER         PIC 9(9).
+           05 LR-CLAIMDATE            PIC X(10).
+           05 LR-PAID                 PIC 9(7)V99.
+           05 LR-VALUE1               PIC 9(7)V99.
+           05 LR-CAUSE                PIC X(30).
+           05 LR-OBSERVATIONS         PIC X(50).
+           05 LR-STATUS               PIC X(10).
+           05 LR-RESERVE              PIC 9(9).
+       FD  LOAD-REPORT
+           RECORDING MODE IS F.
+       01  RPT-LINE                   PIC X(80).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05 CKP-RECORDS-READ        PIC 9(9).
+           05 CKP-RECORDS-LOADED      PIC 9(9).
+           05 CKP-RECORDS-REJECTED    PIC 9(9).
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS              PIC X(02) VALUE '00'.
+       01 WS-LOAD-EOF-SW              PIC X(01) VALUE 'N'.
+          88 WS-LOAD-EOF              VALUE 'Y'.
+       01 WS-RECORDS-READ             PIC S9(9) COMP VALUE ZERO.
+       01 WS-RECORDS-LOADED           PIC S9(9) COMP VALUE ZERO.
+       01 WS-RECORDS-REJECTED         PIC S9(9) COMP VALUE ZERO.
+       01 WS-RESTART-COUNT            PIC S9(9) COMP VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL      PIC S9(9) COMP VALUE 100.
+       01 WS-HEADING.
+          05 FILLER  PIC X(30) VALUE 'MF110B3 - BULK CLAIMS LOAD'.
+          05 FILLER  PIC X(20) VALUE 'EXCEPTIONS'.
+       01 WS-RESTART-LINE.
+          05 FILLER  PIC X(30) VALUE 'RESTARTING AFTER CHECKPOINT ='.
+          05 WS-R-RESTART-COUNT PIC ZZZ,ZZZ,ZZ9.
+       01 WS-DETAIL-LINE.
+          05 WS-D-CLAIMNBR            PIC ZZZZZZZZ9.
+          05 FILLER                   PIC X(03) VALUE SPACES.
+          05 WS-D-REASON              PIC X(30).
+       01 WS-TOTAL-LINE.
+          05 FILLER  PIC X(15) VALUE 'RECORDS READ ='.
+          05 WS-T-READ                PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER  PIC X(11) VALUE 'LOADED ='.
+          05 WS-T-LOADED               PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER  PIC X(13) VALUE 'REJECTED ='.
+          05 WS-T-REJECTED             PIC ZZZ,ZZZ,ZZ9.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1500-SKIP-TO-RESTART-POINT
+           PERFORM 2000-PROCESS-LOAD UNTIL WS-LOAD-EOF
+           PERFORM 3000-CHECKPOINT-PROGRESS
+           PERFORM 4000-WRITE-TOTALS
+           PERFORM 5000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT CLAIMS-LOAD-FILE
+           OPEN OUTPUT LOAD-REPORT
+           WRITE RPT-LINE FROM WS-HEADING
+           PERFORM 1100-READ-CHECKPOINT
+           READ CLAIMS-LOAD-FILE
+              AT END SET WS-LOAD-EOF TO TRUE
+           END-READ.
+       1100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END MOVE ZERO TO WS-RESTART-COUNT
+                 NOT AT END
+                    MOVE CKP-RECORDS-READ     TO WS-RESTART-COUNT
+                    MOVE CKP-RECORDS-LOADED   TO WS-RECORDS-LOADED
+                    MOVE CKP-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-COUNT > 0
+              MOVE WS-RESTART-COUNT TO WS-R-RESTART-COUNT
+              WRITE RPT-LINE FROM WS-RESTART-LINE
+           END-IF.
+       1500-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-LOAD-EOF
+                      OR WS-RECORDS-READ >= WS-RESTART-COUNT
+              ADD 1 TO WS-RECORDS-READ
+              READ CLAIMS-LOAD-FILE
+                 AT END SET WS-LOAD-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+       2000-PROCESS-LOAD.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE LR-CLAIMNUMBER  TO CLAIMNUMBER OF CLAIMS
+           MOVE LR-POLICYNUMBER TO POLICYNUMBER OF CLAIMS
+           MOVE LR-CLAIMDATE    TO CLAIMDATE OF CLAIMS
+           MOVE LR-PAID         TO PAID OF CLAIMS
+           MOVE LR-VALUE1       TO VALUE1 OF CLAIMS
+           MOVE LR-CAUSE        TO CAUSE OF CLAIMS
+           MOVE LR-OBSERVATIONS TO OBSERVATIONS OF CLAIMS
+           MOVE LR-STATUS       TO CLAIM-STATUS OF CLAIMS
+           MOVE LR-RESERVE      TO CLAIM-RESERVE OF CLAIMS
+           EXEC SQL
+              INSERT INTO MFTR110.CLAIMS
+                     (CLAIMNUMBER, POLICYNUMBER, CLAIMDATE, PAID,
+                      VALUE1, CAUSE, OBSERVATIONS, STATUS, RESERVE)
+              VALUES (:CLAIMS.CLAIMNUMBER, :CLAIMS.POLICYNUMBER,
+                      :CLAIMS.CLAIMDATE, :CLAIMS.PAID,
+                      :CLAIMS.VALUE1, :CLAIMS.CAUSE,
+                      :CLAIMS.OBSERVATIONS, :CLAIMS.CLAIM-STATUS,
+                      :CLAIMS.CLAIM-RESERVE)
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO WS-RECORDS-LOADED
+             WHEN -803
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE LR-CLAIMNUMBER TO WS-D-CLAIMNBR
+               MOVE 'DUPLICATE CLAIM NUMBER' TO WS-D-REASON
+               WRITE RPT-LINE FROM WS-DETAIL-LINE
+             WHEN OTHER
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE LR-CLAIMNUMBER TO WS-D-CLAIMNBR
+               MOVE 'SQL ERROR ON INSERT' TO WS-D-REASON
+               WRITE RPT-LINE FROM WS-DETAIL-LINE
+           END-EVALUATE
+           IF FUNCTION MOD(WS-RECORDS-LOADED
+                           WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM 3000-CHECKPOINT-PROGRESS
+           END-IF
+           READ CLAIMS-LOAD-FILE
+              AT END SET WS-LOAD-EOF TO TRUE
+           END-READ.
+       3000-CHECKPOINT-PROGRESS.
+           EXEC SQL
+              COMMIT
+           END-EXEC
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-READ     TO CKP-RECORDS-READ
+           MOVE WS-RECORDS-LOADED   TO CKP-RECORDS-LOADED
+           MOVE WS-RECORDS-REJECTED TO CKP-RECORDS-REJECTED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       4000-WRITE-TOTALS.
+           MOVE WS-RECORDS-READ     TO WS-T-READ
+           MOVE WS-RECORDS-LOADED   TO WS-T-LOADED
+           MOVE WS-RECORDS-REJECTED TO WS-T-REJECTED
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.
+       5000-TERMINATE.
+           CLOSE CLAIMS-LOAD-FILE
+           CLOSE LOAD-REPORT.
