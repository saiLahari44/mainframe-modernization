@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110B2.
+      * NIGHTLY RECONCILIATION OF MFTR110.CLAIMS.PAID AGAINST THE
+      * CLAIMS-PAYMENT/CHECK EXTRACT FILE. PRODUCES AN EXCEPTIONS
+      * REPORT OF AMOUNT MISMATCHES AND CLAIMS PAID WITH NO CHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-EXTRACT ASSIGN TO PAYEXTR
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT ASSIGN TO RECONRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-EXTRACT
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           05 PE-CLAIMNUMBER          PIC 9(9).
+           05 PE-CHECKNUMBER          PIC X(10).
+           05 PE-CHECKAMOUNT          PIC S9(9)V99 COMP-3.
+           05 PE-CHECKDATE            PIC X(10).
+       FD  EXCEPTION-REPORT
+           RECORDING MODE IS F.
+       01  RPT-LINE                   PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EXTRACT-EOF-SW           PIC X(01) VALUE 'N'.
+          88 WS-EXTRACT-EOF           VALUE 'Y'.
+       01 WS-CLAIMS-EOF-SW            PIC X(01) VALUE 'N'.
+          88 WS-CLAIMS-EOF            VALUE 'Y'.
+       01 WS-MATCH-COUNT              PIC S9(5) COMP VALUE ZERO.
+       01 WS-MISMATCH-COUNT           PIC S9(5) COMP VALUE ZERO.
+       01 WS-NOCHECK-COUNT            PIC S9(5) COMP VALUE ZERO.
+       01 WS-MATCHED-CLAIMS.
+          05 WS-MATCHED-ENTRY          PIC 9(9)
+                                        OCCURS 50000 TIMES
+                                        INDEXED BY WS-MTX.
+       01 WS-MATCHED-MAX              PIC S9(5) COMP VALUE ZERO.
+       01 WS-MATCHED-MAX-LIMIT        PIC S9(5) COMP VALUE 50000.
+       01 WS-OVERFLOW-COUNT           PIC S9(5) COMP VALUE ZERO.
+       01 WS-SEARCH-FOUND-SW          PIC X(01).
+          88 WS-SEARCH-FOUND          VALUE 'Y'.
+       01 WS-HEADING.
+          05 FILLER PIC X(30) VALUE 'MF110B2 - PAID RECONCILIATION'.
+          05 FILLER PIC X(20) VALUE 'EXCEPTIONS'.
+       01 WS-DETAIL-LINE.
+          05 WS-D-CLAIMNBR            PIC ZZZZZZZZ9.
+          05 FILLER                   PIC X(03) VALUE SPACES.
+          05 WS-D-REASON              PIC X(30).
+          05 FILLER                   PIC X(03) VALUE SPACES.
+          05 WS-D-CLAIMS-PAID         PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 WS-D-CHECK-AMT           PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-TOTAL-LINE.
+          05 FILLER                   PIC X(20) VALUE 'MATCHED ='.
+          05 WS-T-MATCH                PIC ZZZ,ZZ9.
+          05 FILLER                   PIC X(15) VALUE 'MISMATCHES ='.
+          05 WS-T-MISMATCH             PIC ZZZ,ZZ9.
+          05 FILLER                   PIC X(20) VALUE 'PAID W/O CHECK ='.
+          05 WS-T-NOCHECK              PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(16) VALUE 'OVERFLOWS ='.
+          05 WS-T-OVERFLOW             PIC ZZZ,ZZ9.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
+           EXEC SQL
+              DECLARE PAID-CLAIMS-CSR CURSOR FOR
+                 SELECT CLAIMNUMBER,
+                        PAID
+                   FROM MFTR110.CLAIMS
+                  WHERE PAID > 0
+                  ORDER BY CLAIMNUMBER
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-EXTRACT UNTIL WS-EXTRACT-EOF
+           PERFORM 3100-FETCH-PAID-CLAIM UNTIL WS-CLAIMS-EOF
+           PERFORM 4000-WRITE-TOTALS
+           PERFORM 5000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT PAYMENT-EXTRACT
+           OPEN OUTPUT EXCEPTION-REPORT
+           WRITE RPT-LINE FROM WS-HEADING
+           EXEC SQL
+              OPEN PAID-CLAIMS-CSR
+           END-EXEC
+           READ PAYMENT-EXTRACT
+              AT END SET WS-EXTRACT-EOF TO TRUE
+           END-READ.
+       2000-MATCH-EXTRACT.
+           MOVE PE-CLAIMNUMBER TO CLAIMNUMBER OF CLAIMS
+           EXEC SQL
+              SELECT PAID
+                INTO :CLAIMS.PAID
+                FROM MFTR110.CLAIMS
+               WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+               IF WS-MATCHED-MAX < WS-MATCHED-MAX-LIMIT
+                  ADD 1 TO WS-MATCHED-MAX
+                  MOVE PE-CLAIMNUMBER
+                       TO WS-MATCHED-ENTRY(WS-MATCHED-MAX)
+               ELSE
+                  ADD 1 TO WS-OVERFLOW-COUNT
+                  MOVE PE-CLAIMNUMBER      TO WS-D-CLAIMNBR
+                  MOVE 'MATCHED-CLAIMS TABLE FULL - SKIPPED'
+                       TO WS-D-REASON
+                  MOVE ZERO                TO WS-D-CLAIMS-PAID
+                  MOVE PE-CHECKAMOUNT      TO WS-D-CHECK-AMT
+                  WRITE RPT-LINE FROM WS-DETAIL-LINE
+               END-IF
+               IF PAID OF CLAIMS = PE-CHECKAMOUNT
+                  ADD 1 TO WS-MATCH-COUNT
+               ELSE
+                  ADD 1 TO WS-MISMATCH-COUNT
+                  MOVE PE-CLAIMNUMBER   TO WS-D-CLAIMNBR
+                  MOVE 'PAID AMOUNT MISMATCH'  TO WS-D-REASON
+                  MOVE PAID OF CLAIMS   TO WS-D-CLAIMS-PAID
+                  MOVE PE-CHECKAMOUNT   TO WS-D-CHECK-AMT
+                  WRITE RPT-LINE FROM WS-DETAIL-LINE
+               END-IF
+             WHEN OTHER
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE PE-CLAIMNUMBER      TO WS-D-CLAIMNBR
+               MOVE 'CHECK WITH NO CLAIM'   TO WS-D-REASON
+               MOVE ZERO                TO WS-D-CLAIMS-PAID
+               MOVE PE-CHECKAMOUNT      TO WS-D-CHECK-AMT
+               WRITE RPT-LINE FROM WS-DETAIL-LINE
+           END-EVALUATE
+           READ PAYMENT-EXTRACT
+              AT END SET WS-EXTRACT-EOF TO TRUE
+           END-READ.
+       3100-FETCH-PAID-CLAIM.
+           EXEC SQL
+              FETCH PAID-CLAIMS-CSR
+              INTO :CLAIMS.CLAIMNUMBER,
+                   :CLAIMS.PAID
+           END-EXEC
+           IF SQLCODE = 100
+              SET WS-CLAIMS-EOF TO TRUE
+           ELSE
+              SET WS-SEARCH-FOUND-SW TO 'N'
+              PERFORM VARYING WS-MTX FROM 1 BY 1
+                        UNTIL WS-MTX > WS-MATCHED-MAX
+                 IF WS-MATCHED-ENTRY(WS-MTX) =
+                          CLAIMNUMBER OF CLAIMS
+                    SET WS-SEARCH-FOUND TO TRUE
+                    SET WS-MTX TO WS-MATCHED-MAX
+                 END-IF
+              END-PERFORM
+              IF NOT WS-SEARCH-FOUND
+                 ADD 1 TO WS-NOCHECK-COUNT
+                 MOVE CLAIMNUMBER OF CLAIMS TO WS-D-CLAIMNBR
+                 MOVE 'PAID WITH NO CHECK' TO WS-D-REASON
+                 MOVE PAID OF CLAIMS TO WS-D-CLAIMS-PAID
+                 MOVE ZERO TO WS-D-CHECK-AMT
+                 WRITE RPT-LINE FROM WS-DETAIL-LINE
+              END-IF
+           END-IF.
+       4000-WRITE-TOTALS.
+           MOVE WS-MATCH-COUNT    TO WS-T-MATCH
+           MOVE WS-MISMATCH-COUNT TO WS-T-MISMATCH
+           MOVE WS-NOCHECK-COUNT  TO WS-T-NOCHECK
+           MOVE WS-OVERFLOW-COUNT TO WS-T-OVERFLOW
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.
+       5000-TERMINATE.
+           EXEC SQL
+              CLOSE PAID-CLAIMS-CSR
+           END-EXEC
+           CLOSE PAYMENT-EXTRACT
+           CLOSE EXCEPTION-REPORT.
